@@ -0,0 +1,7 @@
+       01  CCIFILE01.
+           02 CCI-KEY.
+             03 CCI-KEY1 PIC X(5).
+             03 CCI-KEY2 PIC X(5).
+           02 CCI-IND PIC X.
+           02 CCI-DATE-EFF PIC X(8).
+           02 CCI-DATE-TERM PIC X(8).
