@@ -0,0 +1,7 @@
+       01  PROCRATE01.
+           02 PROCRATE-KEY.
+             03 PR-PROC PIC X(7).
+             03 PR-PAYCODE PIC XXX.
+           02 PR-AMOUNT PIC 9(4)V99.
+           02 PR-DATE-EFF PIC X(8).
+           02 PR-DATE-TERM PIC X(8).
