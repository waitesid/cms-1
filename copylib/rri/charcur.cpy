@@ -0,0 +1,58 @@
+       01  CHARCUR01.
+           02 CHARCUR-KEY.
+             03 CC-KEY8.
+               04 CC-KEY81 PIC X(7).
+               04 CC-KEY82 PIC X.
+             03 CC-KEY3 PIC XXX.
+           02 CC-PATID.
+             03 CC-PATID7 PIC X(7).
+             03 CC-PATID8 PIC X.
+           02 CC-CLAIM PIC X(6).
+           02 CC-SERVICE PIC X.
+           02 CC-DIAG.
+             03 CC-DIAG-L PIC X.
+             03 CC-DIAG1 PIC X(6).
+           02 CC-PROC.
+             03 CC-PROC1 PIC X(5).
+             03 CC-PROC2 PIC XX.
+           02 CC-MOD2 PIC XX.
+           02 CC-MOD3 PIC XX.
+           02 CC-MOD4 PIC XX.
+           02 CC-AMOUNT PIC S9(4)V99.
+           02 CC-DOCR PIC X(3).
+           02 CC-DOCP PIC 99.
+           02 CC-PAYCODE PIC 999.
+           02 CC-STUD PIC X.
+           02 CC-WORK PIC XX.
+           02 CC-DAT1 PIC X(8).
+           02 CC-RESULT PIC X.
+           02 CC-ACT PIC X.
+           02 CC-SORCREF PIC X.
+           02 CC-COLLT PIC X.
+           02 CC-AGE PIC X.
+           02 CC-PAPER PIC X.
+           02 CC-PLACE PIC X.
+           02 CC-IOPAT PIC X.
+           02 CC-DATE-T PIC X(8).
+           02 CC-DATE-A PIC X(8).
+           02 CC-DATE-P PIC X(8).
+           02 CC-REC-STAT PIC X.
+           02 CC-DX2 PIC X(7).
+           02 CC-DX3 PIC X(7).
+           02 CC-ACC-TYPE PIC X.
+           02 CC-DATE-M PIC X(8).
+           02 CC-ASSIGN PIC X.
+           02 CC-NEIC-ASSIGN PIC X.
+           02 CC-DX4 PIC X(7).
+           02 CC-DX5 PIC X(7).
+           02 CC-DX6 PIC X(7).
+      *    FUTURE CARVED THE SAME WAY AS CHARFILE'S CD-ADJ-REASON:
+      *    THE CODE FOR THE LAST AUTOMATED CHANGE MADE TO THIS LINE
+      *    PLUS THE PROGRAM AND DATE THAT MADE IT.
+           02 CC-ADJ-REASON PIC XXX.
+           02 CC-ADJ-OPID PIC X(8).
+           02 CC-ADJ-DATE PIC X(8).
+      *    SET "Y" WHEN A GAP-PLAN (MEDICARE SUPPLEMENT) SECONDARY
+      *    HAS BEEN AUTO-CONVERTED AND THE LINE IS READY FOR BILLING
+      *    WITHOUT WAITING ON A MANUAL REVIEW -- SEE BLUI005 B1.
+           02 CC-GAP-READY PIC X.
