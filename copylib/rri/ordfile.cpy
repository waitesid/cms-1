@@ -0,0 +1,12 @@
+       01  ORDFILE01.
+           02 ORDNO.
+             03 ORD8 PIC X(8).
+             03 ORD3 PIC XXX.
+           02 C-REF PIC X(3).
+           02 C-DATE-T PIC X(8).
+           02 C-DATE-E PIC X(8).
+           02 C-DOCP PIC XX.
+           02 C-PROC PIC X(5).
+           02 C-CPT PIC XX.
+           02 C-MOD2 PIC XX.
+           02 C-IND PIC X.
