@@ -55,4 +55,12 @@
       *    taking 6 from unused DX6 for auth      
            02 CD-AUTH PIC 9(6).
            02 CD-DX6 PIC X.
-           02 CD-FUTURE PIC X(6).
+      *    FUTURE CARVED INTO A PER-LINE ADJUSTMENT AUDIT TRAIL: THE
+      *    CODE FOR THE LAST AUTOMATED CHANGE MADE TO THIS CHARGE
+      *    (E.G. AN NCCI MODIFIER CORRECTION) PLUS THE PROGRAM AND
+      *    DATE THAT MADE IT, SO AN EDIT CAN BE TRACED BACK TO WHAT
+      *    TOUCHED IT LAST. THE FULL DETAIL OF EACH CHANGE STILL
+      *    GOES TO AUDITLOG.
+           02 CD-ADJ-REASON PIC XXX.
+           02 CD-ADJ-OPID PIC X(8).
+           02 CD-ADJ-DATE PIC X(8).
