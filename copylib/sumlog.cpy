@@ -0,0 +1,6 @@
+       01  SUMLOG01.
+           02 SL-PGM PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 SL-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 SL-COUNT PIC 9(7).
