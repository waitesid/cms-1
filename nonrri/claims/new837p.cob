@@ -0,0 +1,413 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  electronic 837P output, parallel to the new1500
+      *                paper print, walking the same FILEIN/CHARCUR/
+      *                GARFILE/INSFILE/REFPHY data and batching claims
+      *                by payer (INS-NEIC).
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. new837p.
+       AUTHOR. SID WAITE.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FILEIN ASSIGN TO "S35" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT FILE-837 ASSIGN TO "S46" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT CHARCUR ASSIGN TO "S50" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+           SELECT GARFILE ASSIGN TO "S55" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS G-GARNO.
+           SELECT INSFILE ASSIGN TO "S110" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS INS-KEY
+           ALTERNATE RECORD KEY IS INS-NEIC WITH DUPLICATES.
+           SELECT REFPHY ASSIGN TO "S65" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS REF-KEY.
+           SELECT DOCFILE ASSIGN TO "S100" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS DOC-KEY.
+           SELECT SORFILE ASSIGN TO "S125" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT DOCERR ASSIGN TO "S145" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FILEIN.
+       01  FILEIN01.
+           02 FI-PC PIC 999.
+           02 FI-PATID.
+             03 FI-PATID7 PIC X(7).
+             03 FI-PATID8 PIC X.
+           02 FI-KEY PIC X(11).
+           02 FI-DATE PIC X(8).
+           02 FI-ASSIGN PIC X.
+           02 FI-PLACE PIC X.
+           02 FI-DOC PIC XX.
+           02 FI-PAPER PIC X.
+           02 FILLER PIC X(27).
+           02 FI-PS PIC X.
+
+       FD  CHARCUR.
+           COPY "charcur.cpy".
+
+       FD GARFILE
+           BLOCK CONTAINS 3 RECORDS
+           DATA RECORD IS G-MASTER.
+       01 G-MASTER.
+           02 G-GARNO PIC X(8).
+           02 G-GARNAME.
+             03 GN1 PIC X.
+             03 GN2 PIC X(23).
+           02 G-BILLADD.
+             03 G-BILLADD1 PIC X.
+             03 G-BILLADD2 PIC X(21).
+           02 G-STREET PIC X(22).
+           02 G-CITY PIC X(18).
+           02 G-STATE PIC X(2).
+           02 G-ZIP PIC X(9).
+           02 G-FILLER1 PIC X(100).
+
+       FD  INSFILE
+           DATA RECORD IS INSFILE01.
+       01  INSFILE01.
+           02 INS-KEY PIC XXX.
+           02 INS-NAME PIC X(22).
+           02 INS-STREET PIC X(24).
+           02 INS-CITY PIC X(15).
+           02 INS-STATE PIC XX.
+           02 INS-ZIP PIC X(9).
+           02 INS-ASSIGN PIC X.
+           02 INS-CLAIMTYPE PIC X.
+           02 INS-NEIC PIC X(5).
+           02 INS-NEICLEVEL PIC X.
+           02 INS-NEIC-ASSIGN PIC X.
+           02 INS-PPO PIC X.
+           02 INS-PRVNUM PIC X(10).
+           02 INS-HMO PIC X(3).
+           02 INS-STATUS PIC X.
+           02 INS-LEVEL PIC X.
+           02 INS-LASTDATE PIC X(8).
+           02 INS-CAID PIC XXX.
+           02 INS-REFWARN PIC X.
+           02 INS-XOVER PIC X.
+           02 INS-FUTURE PIC X(7).
+
+       FD  REFPHY
+           BLOCK CONTAINS 5 RECORDS
+           DATA RECORD IS REFPHY01.
+       01  REFPHY01.
+           02 REF-KEY PIC XXX.
+           02 REF-BSNUM PIC X(5).
+           02 REF-CRNUM PIC X(6).
+           02 REF-UPIN PIC X(6).
+           02 REF-CDNUM PIC X(7).
+           02 REF-NAME PIC X(24).
+           02 REF-NPI PIC X(10).
+           02 REF-MERGED PIC XXX.
+
+       FD  DOCFILE.
+       01  DOCFILE01.
+           02 DOC-KEY.
+             03 DOC-INS PIC XXX.
+             03 DOC-NUM PIC XX.
+           02 DOC-FEDID PIC X(14).
+           02 DOC-PVNUM PIC X(14).
+           02 DOC-UPIN PIC X(6).
+           02 DOC-NPI PIC X(10).
+           02 DOC-IND PIC X.
+           02 DOC-GROUP PIC X(14).
+           02 DOC-NPIGROUP PIC X(10).
+           02 DOC-NAME PIC X(24).
+           02 DOC-GROUPNAME PIC X(29).
+           02 DOC-SSNUM PIC X(9).
+           02 DOC-TAXONOMY PIC X(10).
+           02 DOC-NEIC PIC X(5).
+           02 DOC-TAXGROUP PIC X(10).
+           02 DOC-FUTURE PIC X(15).
+
+       FD  SORFILE.
+       01  SORFILE01 PIC X.
+
+       FD  DOCERR.
+       01  DOCERR01.
+           02 DE-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-KEY PIC X(11).
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-PAYCODE PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-DOCP PIC XX.
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-REASON PIC X(30).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       FD  FILE-837.
+       01  OUT837 PIC X(240).
+
+       WORKING-STORAGE SECTION.
+       01  ENV-FLAGS.
+           02 ENV-FIRST-CLAIM PIC X VALUE "Y".
+           02 ENV-GROUP-OPEN PIC X VALUE "N".
+           02 ENV-CUR-NEIC PIC X(5) VALUE SPACE.
+       01  ENV-COUNTERS.
+           02 ENV-ISA-CTL PIC 9(9) VALUE 1.
+           02 ENV-GS-CTL PIC 9(9) VALUE 1.
+           02 ENV-ST-CTL PIC 9(9) VALUE 0.
+           02 ENV-SEG-CTL PIC 9(6) VALUE 0.
+           02 ENV-CLAIM-CTR PIC 9(6) VALUE 0.
+           02 ENV-LINE-CTR PIC 9(3) VALUE 0.
+           02 ENV-RUN-CLAIM-CTR PIC 9(7) VALUE 0.
+       01  ENV-SAVE-KEY8 PIC X(8) VALUE SPACE.
+       01  ALF11 PIC X(11).
+       01  AMT-ED PIC ZZZZZ9.99.
+       01  DX-TAB01.
+           02 DX-TAB PIC X(7) OCCURS 12 TIMES.
+       01  DX-X PIC 99.
+       01  SEGBUF PIC X(240).
+       01  PREBILL-REJECT PIC X.
+       01  RUN-DATE-8 PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT FILEIN.
+           OPEN I-O CHARCUR.
+           OPEN INPUT GARFILE INSFILE REFPHY DOCFILE SORFILE.
+           OPEN OUTPUT FILE-837.
+           OPEN OUTPUT DOCERR.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE-8 FROM DATE YYYYMMDD.
+           READ SORFILE AT END GO TO 9999-EXIT.
+
+       P1.
+           READ FILEIN
+             AT END
+               GO TO P9-CLOSE-GROUP.
+
+           IF FI-PS NOT = SORFILE01 GO TO P1.
+
+           MOVE FI-KEY TO CHARCUR-KEY.
+           READ CHARCUR
+             INVALID
+               GO TO P1.
+
+           MOVE CC-KEY8 TO G-GARNO
+           READ GARFILE INVALID MOVE SPACE TO G-MASTER.
+
+           MOVE CC-PAYCODE TO INS-KEY
+           READ INSFILE INVALID MOVE SPACE TO INSFILE01.
+
+      *******  PRE-BILL VALIDATION -- A CHARGE MAY NOT GO OUT ON A
+      *******  CLAIM UNLESS THE RENDERING PROVIDER ON CC-PAYCODE/
+      *******  CC-DOCP (OR THE "000" DEFAULT PROVIDER) HAS A DOCFILE
+      *******  ENTRY, THE SAME RULE AS THE PAPER CLAIM RUN.  SKIP AND
+      *******  LOG RATHER THAN SEND A CLAIM WITH A BLANK RENDERING
+      *******  PROVIDER SEGMENT.
+           PERFORM PREBILL-CHECK THRU PREBILL-CHECK-EXIT.
+           IF PREBILL-REJECT = "Y" GO TO P1.
+
+           IF ENV-FIRST-CLAIM = "Y"
+               PERFORM P2-OPEN-ENVELOPE
+               MOVE "N" TO ENV-FIRST-CLAIM
+           END-IF
+
+           IF INS-NEIC NOT = ENV-CUR-NEIC
+               IF ENV-GROUP-OPEN = "Y"
+                   PERFORM P6-CLOSE-GS
+               END-IF
+               PERFORM P5-OPEN-GS
+           END-IF
+
+           IF CC-KEY8 NOT = ENV-SAVE-KEY8
+               PERFORM P3-CLAIM-HEADER
+               MOVE CC-KEY8 TO ENV-SAVE-KEY8
+           END-IF
+
+           PERFORM P4-SERVICE-LINE
+
+           GO TO P1.
+
+       PREBILL-CHECK.
+           MOVE "N" TO PREBILL-REJECT
+           MOVE CC-PAYCODE TO DOC-INS
+           MOVE CC-DOCP TO DOC-NUM
+           READ DOCFILE
+             INVALID
+               MOVE "000" TO DOC-INS
+               MOVE CC-DOCP TO DOC-NUM
+               READ DOCFILE
+                 INVALID
+                   MOVE "Y" TO PREBILL-REJECT
+               END-READ
+           END-READ.
+           IF PREBILL-REJECT = "Y"
+               MOVE SPACE TO DOCERR01
+               MOVE RUN-DATE-8 TO DE-DATE
+               MOVE CHARCUR-KEY TO DE-KEY
+               MOVE CC-PAYCODE TO DE-PAYCODE
+               MOVE CC-DOCP TO DE-DOCP
+               MOVE "NO DOCFILE ENTRY" TO DE-REASON
+               WRITE DOCERR01
+           END-IF.
+       PREBILL-CHECK-EXIT.
+           EXIT.
+
+       P2-OPEN-ENVELOPE.
+           MOVE SPACE TO OUT837
+           STRING "ISA*00*          *00*          *ZZ*SUBMITTER      "
+                  "*ZZ*PAYER          *" FUNCTION CURRENT-DATE(1:6)
+                  "*" FUNCTION CURRENT-DATE(9:4)
+                  "*^*00501*" ENV-ISA-CTL "*0*P*:~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837.
+
+       P5-OPEN-GS.
+           MOVE INS-NEIC TO ENV-CUR-NEIC
+           MOVE SPACE TO OUT837
+           STRING "GS*HC*SUBMITTER*" INS-NEIC "*"
+                  FUNCTION CURRENT-DATE(1:8) "*"
+                  FUNCTION CURRENT-DATE(9:4) "*" ENV-GS-CTL
+                  "*X*005010X222A1~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           ADD 1 TO ENV-ST-CTL
+           MOVE SPACE TO OUT837
+           STRING "ST*837*" ENV-ST-CTL "*005010X222A1~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           MOVE SPACE TO OUT837
+           STRING "BHT*0019*00*" ENV-ST-CTL "*"
+                  FUNCTION CURRENT-DATE(1:8) "*"
+                  FUNCTION CURRENT-DATE(9:4) "*CH~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           MOVE SPACE TO OUT837
+           STRING "NM1*41*2*SUBMITTER*****46*SUBMITTER~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           MOVE SPACE TO OUT837
+           STRING "NM1*40*2*" INS-NAME "*****46*" INS-NEIC "~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           MOVE "Y" TO ENV-GROUP-OPEN
+           MOVE 0 TO ENV-CLAIM-CTR
+           MOVE SPACE TO ENV-SAVE-KEY8.
+
+       P3-CLAIM-HEADER.
+           ADD 1 TO ENV-CLAIM-CTR
+           ADD 1 TO ENV-RUN-CLAIM-CTR
+           MOVE SPACE TO OUT837
+           STRING "NM1*85*2*" DOC-NAME "*****XX*" DOC-NPI "~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           MOVE SPACE TO OUT837
+           STRING "NM1*IL*1*" G-GARNAME "****MI*" CC-PAYCODE "~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           MOVE SPACE TO OUT837
+           MOVE CC-AMOUNT TO AMT-ED
+           STRING "CLM*" CC-KEY8 "-" CC-CLAIM "*" AMT-ED
+                  "***11:B:1*Y*A*Y*Y~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           PERFORM P3-1-DIAG-SEGMENT.
+
+       P3-1-DIAG-SEGMENT.
+           MOVE SPACE TO DX-TAB01
+           MOVE CC-DIAG TO DX-TAB(1)
+           MOVE CC-DX2 TO DX-TAB(2)
+           MOVE CC-DX3 TO DX-TAB(3)
+           MOVE CC-DX4 TO DX-TAB(4)
+           MOVE CC-DX5 TO DX-TAB(5)
+           MOVE CC-DX6 TO DX-TAB(6)
+           MOVE SPACE TO SEGBUF
+           STRING "HI*ABK:" DX-TAB(1) DELIMITED BY SIZE INTO SEGBUF
+           PERFORM VARYING DX-X FROM 2 BY 1 UNTIL DX-X > 6
+               IF DX-TAB(DX-X) NOT = SPACE
+                   STRING SEGBUF DELIMITED BY SPACE
+                          "*ABF:" DX-TAB(DX-X) DELIMITED BY SIZE
+                     INTO SEGBUF
+               END-IF
+           END-PERFORM
+           MOVE SPACE TO OUT837
+           STRING SEGBUF DELIMITED BY SPACE "~" DELIMITED BY SIZE
+             INTO OUT837
+           WRITE OUT837.
+
+       P4-SERVICE-LINE.
+           ADD 1 TO ENV-LINE-CTR
+           MOVE SPACE TO OUT837
+           MOVE CC-AMOUNT TO AMT-ED
+           STRING "LX*" ENV-LINE-CTR "~SV1*HC:" CC-PROC1 ":" CC-MOD2
+                  ":" CC-MOD3 ":" CC-MOD4 "*" AMT-ED "*UN*1***1~"
+                  "DTP*472*D8*" CC-DATE-T "~"
+             DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           PERFORM P4-1-MARK-BILLED THRU P4-1-MARK-BILLED-EXIT.
+
+      *******  ONCE THE SV1 SEGMENT HAS ACTUALLY BEEN WRITTEN TO THE
+      *******  837 FILE THIS LINE HAS BEEN TRANSMITTED, SO FLIP
+      *******  CC-REC-STAT THE SAME WAY THE PAPER CLAIM RUN DOES WHEN
+      *******  IT PRINTS A LINE, OR IT WOULD GO OUT AGAIN NEXT RUN.
+
+       P4-1-MARK-BILLED.
+           IF CC-REC-STAT = "0"
+               MOVE "2" TO CC-REC-STAT
+           END-IF
+           IF CC-REC-STAT = "1"
+               MOVE "3" TO CC-REC-STAT
+           END-IF
+           REWRITE CHARCUR01.
+       P4-1-MARK-BILLED-EXIT.
+           EXIT.
+
+       P6-CLOSE-GS.
+           MOVE SPACE TO OUT837
+           STRING "SE*0*" ENV-ST-CTL "~" DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           MOVE SPACE TO OUT837
+           STRING "GE*1*" ENV-GS-CTL "~" DELIMITED BY SIZE INTO OUT837
+           WRITE OUT837
+           ADD 1 TO ENV-GS-CTL
+           MOVE "N" TO ENV-GROUP-OPEN
+           MOVE 0 TO ENV-LINE-CTR.
+
+       P9-CLOSE-GROUP.
+           IF ENV-GROUP-OPEN = "Y"
+               PERFORM P6-CLOSE-GS
+           END-IF
+           IF ENV-FIRST-CLAIM = "N"
+               MOVE SPACE TO OUT837
+               STRING "IEA*1*" ENV-ISA-CTL "~" DELIMITED BY SIZE
+                 INTO OUT837
+               WRITE OUT837
+           END-IF.
+
+       9999-EXIT.
+           CLOSE DOCERR.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE SUMLOG.
+           CLOSE FILEIN CHARCUR GARFILE INSFILE REFPHY DOCFILE
+                 SORFILE FILE-837.
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "NEW837P" TO SL-PGM
+           MOVE RUN-DATE-8 TO SL-DATE
+           MOVE ENV-RUN-CLAIM-CTR TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
