@@ -45,8 +45,8 @@
            ALTERNATE RECORD KEY IS REF-NAME  WITH DUPLICATES.
            SELECT PARMFILE ASSIGN TO "S70" ORGANIZATION
            LINE SEQUENTIAL.
-           SELECT PLACEFILE ASSIGN TO "S80" ORGANIZATION
-           LINE SEQUENTIAL.
+           SELECT PLACEFILE ASSIGN TO "S80" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS DF1.
            SELECT PAYCUR ASSIGN TO "S90" ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY.
            SELECT DIAGFILE ASSIGN TO "S95" ORGANIZATION IS INDEXED
@@ -68,6 +68,27 @@
            SELECT AUTHFILE ASSIGN TO "S135" ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC RECORD KEY IS AUTH-KEY
            LOCK MODE MANUAL.
+           SELECT CKPTFILE ASSIGN TO "S140" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT DOCERR ASSIGN TO "S145" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT CCNFILE ASSIGN TO "S150" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT CCNLOG ASSIGN TO "S151" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT ELIGFILE ASSIGN TO "S155" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS ELIG-KEY
+           LOCK MODE MANUAL.
+           SELECT ELIGERR ASSIGN TO "S156" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT AUTHERR ASSIGN TO "S160" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT GAPLOG ASSIGN TO "S165" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT PROVERR ASSIGN TO "S167" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
@@ -79,13 +100,143 @@
               03 AUTH-KEY8 PIC X(8).
               03 AUTH-KEY6 PIC X(6).
            02 AUTH-NUM PIC X(15).
-           02 AUTH-QNTY PIC XX.
+           02 AUTH-QNTY PIC 99.
            02 AUTH-DATE-E PIC X(8).
            02 AUTH-NDC PIC X(11).
-           02 AUTH-FILLER PIC X(30).
+      *    FILLER CARVED FOR A UNITS-USED COUNTER SEPARATE FROM
+      *    AUTH-QNTY -- AUTH-QNTY IS THE QUANTITY THE PAYER
+      *    AUTHORIZED AND MUST STAY INTACT FOR THE LIFE OF THE
+      *    AUTHORIZATION; AUTH-USED TRACKS HOW MANY UNITS HAVE
+      *    ACTUALLY BEEN BILLED AGAINST IT. SEE AUTH-DECR.
+           02 AUTH-USED PIC 99.
+           02 AUTH-FILLER PIC X(28).
+
+       FD  CKPTFILE.
+       01  CKPTFILE01.
+           02 CK-KEY PIC X(11).
+
+       FD  DOCERR.
+       01  DOCERR01.
+           02 DE-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-KEY PIC X(11).
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-PAYCODE PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-DOCP PIC X(2).
+           02 FILLER PIC X VALUE SPACE.
+           02 DE-REASON PIC X(30).
+
+       FD  CCNFILE.
+       01  CCNFILE01.
+           02 CCN-LAST PIC 9(9).
+
+       FD  CCNLOG.
+       01  CCNLOG01.
+           02 CL-CCN PIC 9(9).
+           02 FILLER PIC X VALUE SPACE.
+           02 CL-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 CL-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 CL-PATID PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 CL-CLAIM PIC X(6).
+
+      *******  ELIGFILE IS THE LOCAL CACHE OF 270/271 ELIGIBILITY
+      *******  INQUIRY/RESPONSE RESULTS.  IT IS LOADED BY THE
+      *******  CLEARINGHOUSE INTERCHANGE, NOT BY THIS PROGRAM -- THIS
+      *******  IS JUST THE PRE-BILL READ SIDE OF THAT INTEGRATION.
+       FD  ELIGFILE.
+       01  ELIGFILE01.
+           02 ELIG-KEY.
+             03 ELIG-PATID PIC X(8).
+             03 ELIG-PAYCODE PIC XXX.
+           02 ELIG-STATUS PIC X.
+           02 ELIG-DATE-CHECK PIC X(8).
+           02 ELIG-DATE-EXP PIC X(8).
+           02 ELIG-RESP-CODE PIC XX.
+
+       FD  ELIGERR.
+       01  ELIGERR01.
+           02 EE-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 EE-PATID PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 EE-PAYCODE PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 EE-CLAIM PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 EE-REASON PIC X(30).
+
+       FD  AUTHERR.
+       01  AUTHERR01.
+           02 AE-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 AE-PATID PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 AE-CLAIM PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AE-NDC PIC X(11).
+           02 FILLER PIC X VALUE SPACE.
+           02 AE-REASON PIC X(30).
+
+      *******  WRITTEN WHENEVER THIS CLAIM RUN IS BILLING THE
+      *******  SECONDARY PAYER AND THAT PAYER IS A MEDICARE
+      *******  SUPPLEMENT/MEDIGAP PLAN ("062", THE SAME LITERAL
+      *******  GAPLINE0/GAPLINE ALREADY PRINT ON) -- THIS FLAGS THE
+      *******  CLAIM FOR STAFF SO A MEDIGAP SECONDARY CAN BE TRACKED
+      *******  AND FOLLOWED UP ON SEPARATELY FROM THE PRINTED CLAIM.
+       FD  GAPLOG.
+       01  GAPLOG01.
+           02 GL-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 GL-PATID PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 GL-CLAIM PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 GL-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 GL-GROUP PIC X(10).
+
+      *******  WRITTEN WHEN THE REFERRING PROVIDER'S PROVCAID
+      *******  ENROLLMENT RECORD FOR THIS CLAIM'S PAYER SHOWS THE
+      *******  DATE OF SERVICE FALLING OUTSIDE THE ENROLLMENT'S
+      *******  EFFECTIVE/TERM WINDOW. AS WITH ELIGERR/AUTHERR, THE
+      *******  CLAIM STILL PRINTS -- THE PAYER REMAINS THE FINAL WORD
+      *******  ON WHETHER THE PROVIDER WAS ENROLLED -- THIS ONLY LOGS
+      *******  IT FOR FOLLOW-UP.
+       FD  PROVERR.
+       01  PROVERR01.
+           02 PE-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 PE-PATID PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 PE-CLAIM PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 PE-PROVKEY PIC X(7).
+           02 FILLER PIC X VALUE SPACE.
+           02 PE-PAYCODE PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 PE-REASON PIC X(30).
+
+      *******  ONE RECORD PER RUN, WRITTEN AT STOP RUN, SO ANY BATCH
+      *******  JOB'S RUN HISTORY CAN BE PULLED FROM ONE SHARED LOG
+      *******  INSTEAD OF SCANNING EACH PROGRAM'S OWN REPORTS.
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+      *******  PROV-KEY CARRIES THE PAYCODE AS PART OF THE KEY SO A
+      *******  PROVIDER CAN HAVE ONE PROVCAID RECORD PER PAYER HE IS
+      *******  ENROLLED WITH, EACH TRACKING ITS OWN ENROLLMENT
+      *******  EFFECTIVE/TERM DATES -- THE SAME PROVIDER MAY BE
+      *******  ENROLLED WITH MEDICAID UNDER ONE WINDOW AND A MEDICAID
+      *******  MANAGED-CARE PLAN UNDER ANOTHER.
        FD  PROVCAID.
        01  PROVCAID01.
-           02 PROV-KEY PIC X(7).
+           02 PROV-KEY.
+             03 PROV-KEY7 PIC X(7).
+             03 PROV-PAYCODE PIC XXX.
            02 PROV-NAME PIC X(24).
            02 PROV-NPI PIC X(10).
            02 PROV-TAX PIC X(10).
@@ -93,6 +244,8 @@
            02 PROV-CITY PIC X(20).
            02 PROV-STATE PIC XX.
            02 PROV-ZIP PIC X(5).
+           02 PROV-EFF-DATE PIC X(8).
+           02 PROV-TERM-DATE PIC X(8).
        FD  SORFILE.
        01  SORFILE01 PIC X.
        FD  INSFILE
@@ -118,7 +271,8 @@
            02 INS-LASTDATE PIC X(8).
            02 INS-CAID PIC XXX.
            02 INS-REFWARN PIC X.
-           02 INS-FUTURE PIC X(8).
+           02 INS-XOVER PIC X.
+           02 INS-FUTURE PIC X(7).
 
        FD PATFILE
       *    BLOCK CONTAINS 5 RECORDS
@@ -237,6 +391,7 @@
            02 REF-CDNUM PIC X(7).
            02 REF-NAME PIC X(24).
            02 REF-NPI PIC X(10).
+           02 REF-MERGED PIC XXX.
        FD  PROCFILE
            DATA RECORD IS PROCFILE01.
        01  PROCFILE01.
@@ -303,8 +458,17 @@
            02 CC-NEIC-ASSIGN PIC X.
            02 CC-DX4 PIC X(7).
            02 CC-DX5 PIC X(7).
-           02 CC-DX5 PIC X(7).
-           02 CC-FUTURE PIC X(6).
+           02 CC-DX6 PIC X(7).
+      *    FUTURE CARVED THE SAME WAY AS CHARFILE'S CD-ADJ-REASON:
+      *    THE CODE FOR THE LAST AUTOMATED CHANGE MADE TO THIS LINE
+      *    PLUS THE PROGRAM AND DATE THAT MADE IT.
+           02 CC-ADJ-REASON PIC XXX.
+           02 CC-ADJ-OPID PIC X(8).
+           02 CC-ADJ-DATE PIC X(8).
+      *    SET "Y" WHEN A GAP-PLAN (MEDICARE SUPPLEMENT) SECONDARY
+      *    HAS BEEN AUTO-CONVERTED AND THE LINE IS READY FOR BILLING
+      *    WITHOUT WAITING ON A MANUAL REVIEW -- SEE BLUI005 B1.
+           02 CC-GAP-READY PIC X.
        FD GARFILE
            BLOCK CONTAINS 3 RECORDS
            DATA RECORD IS G-MASTER.
@@ -353,6 +517,8 @@
            02 G-DELETE PIC X.
            02 G-FILLER PIC XXX.
        WORKING-STORAGE SECTION.
+       01  RESTART-KEY PIC X(11) VALUE SPACE.
+       01  SKIP-FLAG PIC X VALUE "N".
        01  ALF1 PIC X.
        01  CLMTAB01.
            02 CLMTAB PIC X(6) OCCURS 6 TIMES.
@@ -360,16 +526,6 @@
            02 LABTAB PIC X(4) OCCURS 50 TIMES.
        01  DOCTAB01.
            02 DOCTAB PIC X(11) OCCURS 20 TIMES.
-       01  PLACE-TAB01.
-           02 PLACE-TAB OCCURS 29 TIMES.
-             03 PL-TAB PIC X.
-             03 PL-NUM PIC X.
-             03 PL-NAME PIC X(22).
-             03 PL-STREET PIC X(18).
-             03 PL-CITY PIC X(15).
-             03 PL-STATE PIC XX.
-             03 PL-ZIP PIC X(9).
-             03 PL-NPI PIC X(10).
        01  LINE-0.
            02 L0F0 PIC X.
            02 FILLER PIC X.
@@ -764,6 +920,15 @@
        01  CONTLINE.
            02 FILLER PIC X(49) VALUE SPACE.
            02 FILLER PIC X(9) VALUE "CONTINUED".
+      *    AN EXTRA PRINT LINE FOR DOC-1'S NDC AUTHORIZATION WARNING --
+      *    SAME "BUILD A LINE, WRITE OUT01 FROM IT" PATTERN AS
+      *    CONTLINE, JUST WITH ITS OWN TEXT SO CONTLINE ITSELF STAYS
+      *    THE LITERAL "CONTINUED" MARKER EVERYWHERE ELSE IT IS USED.
+       01  AUTHLINE.
+           02 FILLER PIC X(10) VALUE SPACE.
+           02 FILLER PIC X(15) VALUE "AUTHORIZATION: ".
+           02 AL-REASON PIC X(30).
+           02 FILLER PIC X(77) VALUE SPACE.
        01 TEST-DATE.
            02 S-CC PIC XX.
            02 S-YY PIC XX.
@@ -776,7 +941,6 @@
        01  LAB-TOT PIC S9(4)V99 VALUE 0.
        01  LAB-TOTZ PIC ZZZZ.99.
        01     CC-PL PIC X.
-       01     PLINDX PIC 99 VALUE 0.
        01     DATE-X PIC X(8).
        01     MED PIC 99 VALUE 0.
        01     X PIC 999.
@@ -835,6 +999,13 @@
            02 PF-15 PIC X(30).
        01  EPSDTFLAG PIC 9.
        01  FAMPLFLAG PIC 9.
+       01  PREBILL-REJECT PIC X.
+       01  RUN-MODE PIC X VALUE "F".
+       01  CLAIM-CCN PIC 9(9) VALUE 0.
+       01  ELIG-REASON PIC X(30).
+       01  AUTH-REASON PIC X(30).
+       01  PROV-REASON PIC X(30).
+       01  WC-CLAIM-FLAG PIC X VALUE SPACE.
        01  REF-X PIC 9.
        01  AGE-DATE1.
            02 AGE1YY PIC 9999.
@@ -858,23 +1029,19 @@
            PERFORM BLANK-1 VARYING X FROM 1 BY 1 UNTIL X > 6.
            OPEN INPUT PLACEFILE.
 
-       P00.
-           READ PLACEFILE AT END GO TO P000.
-           ADD 1 TO PLINDX.
-           MOVE DF1 TO PL-TAB(PLINDX)
-           MOVE DF2 TO PL-NUM(PLINDX)
-           MOVE DF3 TO PL-NAME(PLINDX)
-           MOVE DF4 TO PL-STREET(PLINDX)
-           MOVE DF5 TO PL-CITY(PLINDX)
-           MOVE DF6 TO PL-STATE(PLINDX)
-           MOVE DF7 TO PL-ZIP(PLINDX)
-           MOVE DF8 TO PL-NPI(PLINDX)
-           GO TO P00.
-
        P000.
            OPEN OUTPUT FILE-OUT.
+           OPEN OUTPUT DOCERR.
+           OPEN EXTEND CCNLOG.
+           PERFORM CCN-READ THRU CCN-READ-EXIT.
+           OPEN EXTEND ELIGERR.
+           OPEN EXTEND AUTHERR.
+           OPEN EXTEND GAPLOG.
+           OPEN EXTEND PROVERR.
+           OPEN EXTEND SUMLOG.
            OPEN INPUT PARMFILE PATFILE PAYCUR DIAGFILE GAPFILE SORFILE
-                AUTHFILE INSFILE MPLRFILE GARFILE DOCFILE PROVCAID.
+                INSFILE MPLRFILE GARFILE DOCFILE PROVCAID ELIGFILE.
+           OPEN I-O AUTHFILE.
            READ SORFILE AT END GO TO P10.
            READ PARMFILE.
            READ PARMFILE AT END GO TO P10.
@@ -895,6 +1062,12 @@
            READ PARMFILE.
            IF PF1 = "1" MOVE "X" TO L11F2
            ELSE MOVE "X" TO L11F3.
+           READ PARMFILE
+             AT END
+               MOVE "F" TO RUN-MODE
+             NOT AT END
+               MOVE PF1(1:1) TO RUN-MODE
+           END-READ.
 
        PP-1.
            OPEN INPUT FILEIN.
@@ -908,15 +1081,25 @@
            MOVE S-CC TO L15F3CC
            MOVE S-YY TO L15F3.
            MOVE 001 TO CC-PAYCODE.
-           
-       P1. 
-           READ FILEIN 
+
+           PERFORM CKPT-READ THRU CKPT-READ-EXIT.
+
+       P1.
+           READ FILEIN
              AT END
-               PERFORM A7 
-               PERFORM A5 
-               PERFORM A6 
+               PERFORM A7
+               PERFORM A5
+               PERFORM A6
                GO TO P10.
 
+           IF SKIP-FLAG = "Y"
+               IF FI-KEY = RESTART-KEY
+                   MOVE "N" TO SKIP-FLAG
+               ELSE
+                   GO TO P1
+               END-IF
+           END-IF.
+
            IF FI-PS NOT = SORFILE01 GO TO P1.
            
            IF NOT (FI-PC = 004 OR 064 OR 003 OR 141)
@@ -935,6 +1118,13 @@
                GO TO P1.
 
        P1-1.
+      *******  A DRAFT RUN MUST BE SAFE TO REPEAT OR RUN FINAL
+      *******  AFTERWARD, SO THE RESTART CHECKPOINT ONLY ADVANCES ON
+      *******  AN ACTUAL FINAL RUN.
+           IF RUN-MODE = "F"
+               PERFORM CKPT-WRITE THRU CKPT-WRITE-EXIT
+           END-IF.
+
            MOVE SPACE TO L00F1 L00F2 L00F3 L00F4 L00F5
            
            IF NOT (FI-PC = 004 OR 064 OR 003 OR 141)
@@ -990,6 +1180,29 @@
            MOVE CC-PAYCODE TO INS-KEY
            READ INSFILE INVALID DISPLAY CC-PAYCODE " NO INS CODE"
            GO TO P1.
+
+      *******  ASSIGN THIS CLAIM THE NEXT CLAIM CONTROL NUMBER.  THE
+      *******  COUNTER IS CARRIED FORWARD IN CCNFILE FROM ONE RUN TO
+      *******  THE NEXT (READ AT STARTUP, REWRITTEN AT P10) SO EVERY
+      *******  CLAIM THIS SYSTEM EVER PRINTS GETS ITS OWN NUMBER, NOT
+      *******  JUST ONE UNIQUE WITHIN A SINGLE RUN. A DRAFT RUN MUST
+      *******  NOT ADVANCE THE COUNTER OR IT WOULD BURN A CCN THAT
+      *******  NEVER ACTUALLY BILLS, LEAVING A GAP WHEN THE SAME
+      *******  WINDOW IS RUN FINAL.
+           IF RUN-MODE = "F"
+               ADD 1 TO CLAIM-CCN
+               PERFORM CCN-LOG THRU CCN-LOG-EXIT
+           END-IF.
+
+      *******  270/271 ELIGIBILITY PRE-CHECK.  ELIGFILE IS THE LOCAL
+      *******  CACHE OF THE LAST ELIGIBILITY RESPONSE ON FILE FOR
+      *******  THIS PATIENT/PAYER.  AN ABSENT, EXPIRED OR NEGATIVE
+      *******  RESPONSE DOES NOT HOLD THE CLAIM -- THE PAYER IS STILL
+      *******  THE FINAL WORD ON ELIGIBILITY -- BUT IT IS LOGGED SO
+      *******  BILLING CAN FOLLOW UP BEFORE THE CLAIM COMES BACK
+      *******  DENIED.
+           PERFORM ELIGIBILITY-CHECK THRU ELIGIBILITY-CHECK-EXIT.
+
            MOVE FI-PS TO L0F0
            MOVE CC-PAYCODE TO L0F1
            MOVE INS-NAME TO L0F2
@@ -998,12 +1211,14 @@
            MOVE INS-STATE TO L0F5
            MOVE INS-ZIP TO L0F6
            MOVE SPACE TO L42F8 L42F9
+           MOVE "N" TO WC-CLAIM-FLAG.
            IF CC-PAYCODE = "091" PERFORM WORKLINE THRU WORKLINE-EXIT.
            IF CC-PAYCODE = "062" PERFORM GAPLINE0 THRU GAPLINE0-EXIT.
            MOVE SPACE TO L42F8 L42F9
            IF G-PRINS = FI-PC PERFORM PRI-FILL PERFORM SEC-INS
            GO TO HERE-1.
            IF G-SEINS = FI-PC PERFORM SEC-FILL PERFORM PRI-INS
+           PERFORM GAP-FLAG THRU GAP-FLAG-EXIT
            GO TO HERE-1.
            IF G-TRINS = FI-PC PERFORM TRI-FILL PERFORM SEC-INS
            GO TO HERE-1.
@@ -1058,11 +1273,13 @@
            END-READ.
            MOVE REF-NAME TO L7F1
            MOVE REF-NPI TO L7F2
-           MOVE REF-CDNUM TO PROV-KEY
+           MOVE REF-CDNUM TO PROV-KEY7
+           MOVE CC-PAYCODE TO PROV-PAYCODE
            READ PROVCAID INVALID
            MOVE REF-CDNUM TO L7F2LEG
            NOT INVALID
            MOVE PROV-TAX TO L7F2LEG
+           PERFORM PROV-ENROLL-CHECK THRU PROV-ENROLL-CHECK-EXIT
            END-READ.
 
            PERFORM A3.
@@ -1086,7 +1303,18 @@
            MOVE FI-KEY TO CHARCUR-KEY.
       
            READ CHARCUR INVALID DISPLAY "NO KEY" GO TO P2.
-      
+
+      *******  PRE-BILL VALIDATION -- A CHARGE MAY NOT GO OUT ON A
+      *******  CLAIM UNLESS THE RENDERING PROVIDER ON CC-PAYCODE/
+      *******  CC-DOCP (OR THE "000" DEFAULT PROVIDER) HAS A DOCFILE
+      *******  ENTRY.  WITHOUT ONE THERE IS NO NAME, NPI OR TAXONOMY
+      *******  TO PUT ON THE CLAIM, SO THE CHARGE IS SKIPPED AND
+      *******  LOGGED RATHER THAN BILLED WITH BLANKS; CC-REC-STAT IS
+      *******  LEFT UNBILLED SO THE CHARGE IS PICKED UP AGAIN ONCE
+      *******  DOCFILE IS CORRECTED.
+           PERFORM PREBILL-CHECK THRU PREBILL-CHECK-EXIT.
+           IF PREBILL-REJECT = "Y" GO TO P2.
+
            IF (FI-ASSIGN NOT = CC-NEIC-ASSIGN)
              OR (CC-PATID NOT = HOLD-PATID)
              OR (CC-DATE-T NOT = HOLD-DATE-T)
@@ -1114,6 +1342,10 @@
            PERFORM DIAG-LISTING THRU DIAG-LISTING-EXIT.
            MOVE CC-DX4 TO ALF-7
            PERFORM DIAG-LISTING THRU DIAG-LISTING-EXIT.
+           MOVE CC-DX5 TO ALF-7
+           PERFORM DIAG-LISTING THRU DIAG-LISTING-EXIT.
+           MOVE CC-DX6 TO ALF-7
+           PERFORM DIAG-LISTING THRU DIAG-LISTING-EXIT.
            MOVE L10F7TAB01 TO L10F10(CNTR)
            MOVE CC-DOCR TO REF-KEY.
            MOVE 0 TO REF-X
@@ -1220,13 +1452,77 @@
            F105(CNTR) F106(CNTR) F107(CNTR) F108(CNTR) F109(CNTR)
            F1010(CNTR) F1011(CNTR) F1012(CNTR) F1013(CNTR) F1014(CNTR)
            F1015(CNTR) F1016(CNTR).
-           IF CC-REC-STAT = "0" MOVE "2" TO CC-REC-STAT.
-           IF CC-REC-STAT = "1" MOVE "3" TO CC-REC-STAT.
-           IF CC-PAPER = "P" OR "E" OR " "
-           MOVE "A" TO CC-PAPER.
-           MOVE DATE-X TO CC-DATE-A.
-           REWRITE CHARCUR01.
+      *******  A "D" (DRAFT) RUN PRINTS THE SAME CLAIM FORMS AS A
+      *******  FINAL RUN SO THE BATCH CAN BE REVIEWED BEFORE IT GOES
+      *******  OUT, BUT LEAVES CHARCUR UNTOUCHED SO THE SAME WINDOW
+      *******  CAN BE RUN AGAIN -- EITHER AS ANOTHER DRAFT AFTER
+      *******  CORRECTIONS OR AS THE "F" (FINAL) RUN THAT ACTUALLY
+      *******  MARKS THE CHARGES BILLED.
+           IF RUN-MODE = "F"
+               IF CC-REC-STAT = "0" MOVE "2" TO CC-REC-STAT
+               END-IF
+               IF CC-REC-STAT = "1" MOVE "3" TO CC-REC-STAT
+               END-IF
+               IF CC-PAPER = "P" OR "E" OR " "
+                   MOVE "A" TO CC-PAPER
+               END-IF
+               MOVE DATE-X TO CC-DATE-A
+               REWRITE CHARCUR01
+           END-IF.
            GO TO P2.
+       ELIGIBILITY-CHECK.
+           MOVE SPACE TO ELIG-REASON
+           MOVE CC-PATID TO ELIG-PATID
+           MOVE CC-PAYCODE TO ELIG-PAYCODE
+           READ ELIGFILE
+             INVALID
+               MOVE "NO ELIGIBILITY CHECK ON FILE" TO ELIG-REASON
+             NOT INVALID
+               IF ELIG-STATUS = "N"
+                   MOVE "PAYER REPORTS NOT ELIGIBLE" TO ELIG-REASON
+               ELSE
+                   IF CC-DATE-T > ELIG-DATE-EXP
+                       MOVE "ELIGIBILITY CHECK EXPIRED" TO ELIG-REASON
+                   END-IF
+               END-IF
+           END-READ.
+           IF ELIG-REASON NOT = SPACE
+               MOVE SPACE TO ELIGERR01
+               MOVE DATE-X TO EE-DATE
+               MOVE CC-PATID TO EE-PATID
+               MOVE CC-PAYCODE TO EE-PAYCODE
+               MOVE CC-CLAIM TO EE-CLAIM
+               MOVE ELIG-REASON TO EE-REASON
+               WRITE ELIGERR01
+           END-IF.
+       ELIGIBILITY-CHECK-EXIT.
+           EXIT.
+
+       PREBILL-CHECK.
+           MOVE "N" TO PREBILL-REJECT
+           MOVE CC-PAYCODE TO DOC-INS
+           MOVE CC-DOCP TO DOC-NUM
+           READ DOCFILE
+             INVALID
+               MOVE "000" TO DOC-INS
+               MOVE CC-DOCP TO DOC-NUM
+               READ DOCFILE
+                 INVALID
+                   MOVE "Y" TO PREBILL-REJECT
+               END-READ
+           END-READ.
+           IF PREBILL-REJECT = "Y"
+               MOVE SPACE TO DOCERR01
+               MOVE DATE-X TO DE-DATE
+               MOVE CHARCUR-KEY TO DE-KEY
+               MOVE CC-PAYCODE TO DE-PAYCODE
+               MOVE CC-DOCP TO DE-DOCP
+               MOVE "NO DOCFILE ENTRY" TO DE-REASON
+               WRITE DOCERR01
+           END-IF.
+       PREBILL-CHECK-EXIT.
+           EXIT.
+
        DOC-1.
            MOVE CC-PAYCODE TO DOC-INS
            MOVE CC-DOCP TO DOC-NUM
@@ -1250,9 +1546,92 @@
            MOVE CC-CLAIM TO AUTH-KEY6
            READ AUTHFILE INVALID MOVE SPACE TO AUTH-NDC.
            MOVE AUTH-NDC TO L10F12-NDC(CNTR).
-           IF AUTH-NDC NOT = SPACE PERFORM NDC-1 THRU NDC-EXIT.
+           IF AUTH-NDC NOT = SPACE
+               PERFORM NDC-1 THRU NDC-EXIT
+               PERFORM NDC-AUTH-CHECK THRU NDC-AUTH-CHECK-EXIT
+               IF RUN-MODE = "F"
+                   PERFORM AUTH-DECR THRU AUTH-DECR-EXIT
+               END-IF
+           END-IF.
        DOC-1-EXIT.
            EXIT.
+
+      *******  THE AUTHORIZATION ON FILE MAY ALREADY BE EXPIRED OR
+      *******  USED UP BY THE TIME THIS LINE BILLS. AUTH-DECR STILL
+      *******  RUNS (NEVER TAKING AUTH-USED ABOVE AUTH-QNTY) REGARDLESS
+      *******  -- THE PAYER'S OWN ADJUDICATION IS THE FINAL WORD ON AN
+      *******  NDC AUTHORIZATION, NOT THIS SYSTEM -- BUT EITHER
+      *******  CONDITION IS LOGGED TO AUTHERR FOR FOLLOW-UP AND ALSO
+      *******  PRINTED RIGHT ON THE CLAIM ITSELF SO THE WARNING TRAVELS
+      *******  WITH THE FORM INSTEAD OF ONLY LIVING IN A SIDE LOG.
+
+       NDC-AUTH-CHECK.
+           MOVE SPACE TO AUTH-REASON
+           IF AUTH-DATE-E NUMERIC AND AUTH-DATE-E NOT = 0
+               IF CC-DATE-T > AUTH-DATE-E
+                   MOVE "AUTHORIZATION EXPIRED" TO AUTH-REASON
+               END-IF
+           END-IF
+           IF AUTH-REASON = SPACE AND AUTH-USED NOT < AUTH-QNTY
+               MOVE "AUTHORIZED QUANTITY EXHAUSTED" TO AUTH-REASON
+           END-IF
+           IF AUTH-REASON NOT = SPACE
+               MOVE SPACE TO AUTHERR01
+               MOVE DATE-X TO AE-DATE
+               MOVE CC-PATID TO AE-PATID
+               MOVE CC-CLAIM TO AE-CLAIM
+               MOVE AUTH-NDC TO AE-NDC
+               MOVE AUTH-REASON TO AE-REASON
+               WRITE AUTHERR01
+               MOVE SPACE TO AUTHLINE
+               MOVE AUTH-REASON TO AL-REASON
+               WRITE OUT01 FROM AUTHLINE
+               MOVE SPACE TO OUT01
+           END-IF.
+       NDC-AUTH-CHECK-EXIT.
+           EXIT.
+
+      *******  THE REFERRING PROVIDER'S PROVCAID ENROLLMENT RECORD FOR
+      *******  THIS CLAIM'S OWN PAYER (PROV-PAYCODE) MAY NOT YET BE
+      *******  EFFECTIVE OR MAY ALREADY BE TERMED OUT AS OF THE DATE
+      *******  OF SERVICE. AS WITH NDC-AUTH-CHECK, THE CLAIM STILL
+      *******  PRINTS -- ONLY THE PAYER CAN ACTUALLY DENY FOR PROVIDER
+      *******  ENROLLMENT -- THIS JUST LOGS IT TO PROVERR.
+
+       PROV-ENROLL-CHECK.
+           MOVE SPACE TO PROV-REASON
+           IF PROV-EFF-DATE NUMERIC AND PROV-EFF-DATE NOT = 0
+               IF CC-DATE-T < PROV-EFF-DATE
+                   MOVE "BEFORE ENROLLMENT EFFECTIVE DATE"
+                       TO PROV-REASON
+               END-IF
+           END-IF
+           IF PROV-REASON = SPACE
+               AND PROV-TERM-DATE NUMERIC AND PROV-TERM-DATE NOT = 0
+               IF CC-DATE-T > PROV-TERM-DATE
+                   MOVE "AFTER ENROLLMENT TERM DATE" TO PROV-REASON
+               END-IF
+           END-IF
+           IF PROV-REASON NOT = SPACE
+               MOVE SPACE TO PROVERR01
+               MOVE DATE-X TO PE-DATE
+               MOVE CC-PATID TO PE-PATID
+               MOVE CC-CLAIM TO PE-CLAIM
+               MOVE PROV-KEY7 TO PE-PROVKEY
+               MOVE PROV-PAYCODE TO PE-PAYCODE
+               MOVE PROV-REASON TO PE-REASON
+               WRITE PROVERR01
+           END-IF.
+       PROV-ENROLL-CHECK-EXIT.
+           EXIT.
+
+       AUTH-DECR.
+           IF AUTH-USED < AUTH-QNTY
+               ADD 1 TO AUTH-USED
+           END-IF
+           REWRITE AUTHFILE01.
+       AUTH-DECR-EXIT.
+           EXIT.
        NDC-1.
            MOVE SPACE TO PROC-KEY
            MOVE CC-PROC1 TO PROC-KEY
@@ -1402,15 +1781,19 @@
             ELSE
               MOVE DIAG-KEY TO DIAG-TAB(DGX)
            END-IF
-           ADD 1 TO DIAGCNTR
-           MOVE LETTERTAB(DGX) TO L10F7TAB(DIAGCNTR)
-           MOVE ALF-7 TO DIAG-CODE(DGX).
+           MOVE ALF-7 TO DIAG-CODE(DGX)
+           IF DIAGCNTR < 4
+              ADD 1 TO DIAGCNTR
+              MOVE LETTERTAB(DGX) TO L10F7TAB(DIAGCNTR)
+           END-IF.
        DIAG-LISTING-EXIT. EXIT.
        DIAG-DUP.
            IF ALF-7 = DIAG-CODE(Y)
             MOVE 1 TO FLAG
-            ADD 1 TO DIAGCNTR
-            MOVE LETTERTAB(Y) TO L10F7TAB(DIAGCNTR)
+            IF DIAGCNTR < 4
+               ADD 1 TO DIAGCNTR
+               MOVE LETTERTAB(Y) TO L10F7TAB(DIAGCNTR)
+            END-IF
             MOVE DGX TO Y
            END-IF.
        DIAG-LINE.
@@ -1459,19 +1842,19 @@
            L1F6 ELSE MOVE "X  " TO L1F6 MOVE SPACE TO L1F5.
        A2-EXIT. EXIT.
        DF-SEARCH. MOVE CC-PLACE TO CC-PL.
-           PERFORM DF-SEARCH2 THRU DF-SEARCH2-EXIT VARYING Y
-           FROM 1 BY 1 UNTIL Y > PLINDX.
-       DF-SEARCH2. IF CC-PLACE NOT = PL-TAB(Y) GO TO DF-SEARCH2-EXIT.
-           MOVE PL-NUM(Y) TO CC-PL
-           MOVE PL-NAME(Y) TO L13-PLNAME
-           MOVE PL-STREET(Y) TO L14-PLSTREET
-           MOVE PL-CITY(Y) TO L15-PLCITY
-           MOVE PL-STATE(Y) TO L15-PLSTATE
-           MOVE PL-ZIP(Y) TO L15-PLZIP
-           MOVE PL-NPI(Y) TO L16-PLNPI
-           MOVE PLINDX TO Y.
-
-       DF-SEARCH2-EXIT. EXIT.
+           MOVE CC-PLACE TO DF1
+           READ PLACEFILE
+             INVALID
+               CONTINUE
+             NOT INVALID
+               MOVE DF2 TO CC-PL
+               MOVE DF3 TO L13-PLNAME
+               MOVE DF4 TO L14-PLSTREET
+               MOVE DF5 TO L15-PLCITY
+               MOVE DF6 TO L15-PLSTATE
+               MOVE DF7 TO L15-PLZIP
+               MOVE DF8 TO L16-PLNPI
+           END-READ.
        BLANK-1. MOVE SPACE TO F101(X) F102(X) F103(X) L10F5(X)
            F105(X) F106(X) F107(X) F108(X) F109(X) F1010(X)
            F1011(X) F1012(X) F1013(X) F1014(X) F1015(X) F1016(X).
@@ -1489,14 +1872,40 @@
        GAPLINE0-EXIT.
            EXIT.
 
+      *******  THIS CLAIM RUN IS BILLING THE SECONDARY PAYER -- IF
+      *******  THAT PAYER IS "062" MEDIGAP, DROP A GAPLOG ENTRY SO
+      *******  THE MEDIGAP SECONDARY IS FLAGGED FOR FOLLOW-UP WITHOUT
+      *******  WAITING ON THE PRINTED CLAIM TO SURFACE IT.
+       GAP-FLAG.
+           IF G-SEINS NOT = "062" GO TO GAP-FLAG-EXIT.
+           MOVE SPACE TO GAPLOG01
+           MOVE DATE-X TO GL-DATE
+           MOVE CC-PATID TO GL-PATID
+           MOVE CC-CLAIM TO GL-CLAIM
+           MOVE G-GARNO TO GL-GARNO
+           MOVE G-PR-GROUP TO GL-GROUP
+           WRITE GAPLOG01.
+       GAP-FLAG-EXIT.
+           EXIT.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "NEW1500" TO SL-PGM
+           MOVE DATE-X TO SL-DATE
+           MOVE NUM-CLAIM TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
+
        WORKLINE.
            MOVE CC-PAYCODE TO L0F1
            MOVE MPLR-NAME TO L0F2
            MOVE MPLR-STREET TO L0F3
            MOVE MPLR-CITY TO L0F4
            MOVE MPLR-STATE TO L0F5
-           MOVE MPLR-ZIP TO L0F6.
-       WORKLINE-EXIT. EXIT.    
+           MOVE MPLR-ZIP TO L0F6
+           MOVE "Y" TO WC-CLAIM-FLAG.
+       WORKLINE-EXIT. EXIT.
        PRI-FILL.
            MOVE G-PRIPOL TO L00F8
            MOVE G-PR-GROUP TO L41F2
@@ -1521,6 +1930,9 @@
            MOVE " X " TO L42F8 ELSE MOVE " X " TO L42F9.
        TRI-FILL.
            MOVE MPLR-TRIPOL TO L00F8
+           IF WC-CLAIM-FLAG = "Y" AND MPLR-CLAIMNO NOT = SPACE
+               MOVE MPLR-CLAIMNO TO L00F8
+           END-IF
            MOVE MPLR-TR-GROUP TO L41F2
            MOVE MPLR-TR-NAME TO L1F7
            MOVE SPACE TO L43F8
@@ -1610,6 +2022,88 @@
            IF AGE1DD < AGE2DD MOVE 0 TO AGE-PAT GO TO AOP-EXIT.
            MOVE 99 TO AGE-PAT.
        AOP-EXIT. EXIT.
-       P10. CLOSE FILE-OUT CHARCUR.
+
+      *******  CHECKPOINT/RESTART FOR THE CLAIM PRINT RUN.  CKPTFILE
+      *******  HOLDS THE FILEIN KEY OF THE CLAIM CURRENTLY BEING
+      *******  STARTED; IF THE RUN ABENDS AND IS RESTARTED, CKPT-READ
+      *******  SKIPS BACK UP TO THAT CLAIM SO NOTHING AHEAD OF IT IS
+      *******  LOST (THE ONE CLAIM IN PROGRESS AT THE TIME OF THE
+      *******  ABEND MAY BE REPRINTED, WHICH IS PREFERABLE TO
+      *******  SKIPPING IT). A CLEAN COMPLETION CLEARS THE CHECKPOINT
+      *******  SO THE NEXT RUN STARTS FRESH.
+
+       CKPT-READ.
+           MOVE SPACE TO RESTART-KEY
+           OPEN INPUT CKPTFILE
+           READ CKPTFILE
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE CK-KEY TO RESTART-KEY
+           END-READ
+           CLOSE CKPTFILE
+           IF RESTART-KEY NOT = SPACE
+               MOVE "Y" TO SKIP-FLAG
+           END-IF.
+       CKPT-READ-EXIT.
+           EXIT.
+
+       CKPT-WRITE.
+           OPEN OUTPUT CKPTFILE
+           MOVE SPACE TO CKPTFILE01
+           MOVE FI-KEY TO CK-KEY
+           WRITE CKPTFILE01
+           CLOSE CKPTFILE.
+       CKPT-WRITE-EXIT.
+           EXIT.
+
+       CKPT-CLEAR.
+           OPEN OUTPUT CKPTFILE
+           CLOSE CKPTFILE.
+       CKPT-CLEAR-EXIT.
+           EXIT.
+
+       CCN-READ.
+           MOVE 0 TO CLAIM-CCN
+           OPEN INPUT CCNFILE
+           READ CCNFILE
+             AT END
+               CONTINUE
+             NOT AT END
+               MOVE CCN-LAST TO CLAIM-CCN
+           END-READ
+           CLOSE CCNFILE.
+       CCN-READ-EXIT.
+           EXIT.
+
+       CCN-WRITE.
+           OPEN OUTPUT CCNFILE
+           MOVE CLAIM-CCN TO CCN-LAST
+           WRITE CCNFILE01
+           CLOSE CCNFILE.
+       CCN-WRITE-EXIT.
+           EXIT.
+
+       CCN-LOG.
+           MOVE SPACE TO CCNLOG01
+           MOVE CLAIM-CCN TO CL-CCN
+           MOVE DATE-X TO CL-DATE
+           MOVE G-GARNO TO CL-GARNO
+           MOVE CC-PATID TO CL-PATID
+           MOVE CC-CLAIM TO CL-CLAIM
+           WRITE CCNLOG01.
+       CCN-LOG-EXIT.
+           EXIT.
+
+       P10. CLOSE FILE-OUT CHARCUR DOCERR.
+           PERFORM CCN-WRITE THRU CCN-WRITE-EXIT.
+           CLOSE CCNLOG.
+           CLOSE ELIGFILE ELIGERR.
+           CLOSE AUTHFILE AUTHERR.
+           CLOSE GAPLOG.
+           CLOSE PROVERR.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE SUMLOG.
+           PERFORM CKPT-CLEAR THRU CKPT-CLEAR-EXIT.
            STOP RUN.
 
