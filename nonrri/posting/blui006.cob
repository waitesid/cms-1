@@ -0,0 +1,286 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  auto-posts an 835 electronic remittance file
+      *                into PAYFILE so blui005 can run without a
+      *                manual data-entry pass for electronic remits.
+      *                CLP01 (patient control number) is expected in
+      *                the ACCT-CLAIM form new837p puts on CLM01, so
+      *                the account and claim fall right out of it.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLUI006.
+       AUTHOR. SID WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REMIT835 ASSIGN TO "S25" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT PAYFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS PAYFILE-KEY.
+           SELECT CHARCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+           SELECT BLUEWK ASSIGN TO "S45" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REMIT835.
+       01  REMIT83501 PIC X(800).
+
+       FD  PAYFILE
+           DATA RECORD IS PAYFILE01.
+       01  PAYFILE01.
+           02 PAYFILE-KEY.
+             03 PD-KEY8 PIC X(8).
+             03 PD-KEY3 PIC XXX.
+           02 PD-NAME PIC X(24).
+           02 PD-AMOUNT PIC S9(4)V99.
+           02 PD-PAYCODE PIC XXX.
+           02 PD-DENIAL PIC XX.
+           02 PD-CLAIM PIC X(6).
+           02 PD-DATE-T PIC X(8).
+           02 PD-DATE-E PIC X(8).
+           02 PD-ORDER PIC X(6).
+           02 PD-BATCH PIC X(6).
+
+       FD  CHARCUR.
+           COPY "charcur.cpy".
+
+       FD  BLUEWK.
+       01  BLUEWK01 PIC X(80).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  SEG-LINE PIC X(800).
+       01  SEG-REST PIC X(800).
+       01  SEG-TEXT PIC X(80).
+       01  SEG-ID PIC X(3).
+       01  EL-TAB01.
+           02 EL-TAB PIC X(30) OCCURS 12 TIMES.
+       01  BATCH-NO PIC X(6).
+       01  ACCT-CLAIM PIC X(15).
+       01  CTX-KEY8 PIC X(8) VALUE SPACE.
+       01  CTX-CLAIM PIC X(6) VALUE SPACE.
+       01  CTX-PAYCODE PIC XXX VALUE SPACE.
+       01  CTX-DATE-T PIC X(8) VALUE SPACE.
+       01  CTX-KEY3 PIC XXX VALUE SPACE.
+       01  SVC-COMPOSITE.
+           02 SVC-COMP-TAB PIC X(15) OCCURS 5 TIMES.
+       01  PEND-AMOUNT PIC S9(4)V99 VALUE 0.
+       01  PEND-DENIAL PIC XX VALUE SPACE.
+       01  PEND-PROC PIC X(5) VALUE SPACE.
+       01  PEND-KEY3 PIC XXX VALUE SPACE.
+       01  PEND-READY PIC X VALUE "N".
+       01  CNT-POSTED PIC 9(6) VALUE 0.
+       01  CNT-UNMATCHED PIC 9(6) VALUE 0.
+       01  TODAY-8 PIC X(8).
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           ACCEPT TODAY-8 FROM DATE YYYYMMDD
+           MOVE TODAY-8(3:6) TO BATCH-NO
+           OPEN INPUT REMIT835
+           OPEN I-O PAYFILE
+           OPEN INPUT CHARCUR
+           OPEN OUTPUT BLUEWK.
+           OPEN EXTEND SUMLOG.
+
+       P1.
+           READ REMIT835
+             AT END
+               GO TO P9.
+           MOVE REMIT83501 TO SEG-LINE.
+
+       P1-1.
+           IF SEG-LINE = SPACE GO TO P1.
+           UNSTRING SEG-LINE DELIMITED BY "~"
+             INTO SEG-TEXT SEG-REST.
+           MOVE SEG-REST TO SEG-LINE.
+           IF SEG-TEXT = SPACE GO TO P1.
+           PERFORM P2-SPLIT-SEG-TEXT.
+
+           IF SEG-ID = "CLP"
+               PERFORM P3-FLUSH-PENDING
+               PERFORM P4-CLP
+           END-IF
+           IF SEG-ID = "SVC"
+               PERFORM P3-FLUSH-PENDING
+               PERFORM P5-SVC
+           END-IF
+           IF SEG-ID = "CAS"
+               PERFORM P6-CAS
+           END-IF
+           IF SEG-ID = "SE"
+               PERFORM P3-FLUSH-PENDING
+           END-IF
+
+           GO TO P1-1.
+
+       P2-SPLIT-SEG-TEXT.
+           MOVE SPACE TO EL-TAB01
+           MOVE SEG-TEXT TO SEG-ID
+           UNSTRING SEG-TEXT DELIMITED BY "*"
+             INTO EL-TAB(1) EL-TAB(2) EL-TAB(3) EL-TAB(4) EL-TAB(5)
+                  EL-TAB(6) EL-TAB(7) EL-TAB(8) EL-TAB(9) EL-TAB(10).
+
+       P4-CLP.
+           MOVE SPACE TO ACCT-CLAIM
+           MOVE EL-TAB(2) TO ACCT-CLAIM
+           MOVE ACCT-CLAIM(1:8) TO CTX-KEY8
+           MOVE ACCT-CLAIM(10:6) TO CTX-CLAIM
+           MOVE SPACE TO CTX-PAYCODE CTX-DATE-T CTX-KEY3
+           MOVE CTX-KEY8 TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               ADD 1 TO CNT-UNMATCHED
+               GO TO P4-EXIT
+           END-START.
+
+       P4-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P4-EXIT
+           END-READ
+           IF CC-KEY8 NOT = CTX-KEY8
+               GO TO P4-EXIT
+           END-IF
+           IF CC-CLAIM NOT = CTX-CLAIM
+               GO TO P4-1
+           END-IF
+           MOVE CC-PAYCODE TO CTX-PAYCODE
+           MOVE CC-DATE-T TO CTX-DATE-T
+           MOVE CC-KEY3 TO CTX-KEY3.
+
+       P4-EXIT.
+           EXIT.
+
+      *******  SVC02 (EL-TAB(4)) IS THE ACTUAL PAID AMOUNT -- EL-TAB(3)
+      *******  IS SVC01'S TRAILING PIECE / THE BILLED CHARGE, NOT WHAT
+      *******  WAS PAID. SVC01 (EL-TAB(2)) IS A COMPOSITE PROCEDURE
+      *******  ELEMENT ("HC:99213:59"); PULL THE PROCEDURE CODE OUT OF
+      *******  IT SO THE RIGHT CHARCUR LINE CAN BE FOUND BELOW.
+
+       P5-SVC.
+           MOVE 0 TO PEND-AMOUNT
+           MOVE SPACE TO PEND-DENIAL
+           MOVE SPACE TO PEND-PROC
+           IF EL-TAB(4) NOT = SPACE
+               MOVE FUNCTION NUMVAL(EL-TAB(4)) TO PEND-AMOUNT
+               MOVE "Y" TO PEND-READY
+           END-IF
+           MOVE SPACE TO SVC-COMPOSITE
+           UNSTRING EL-TAB(2) DELIMITED BY ":"
+             INTO SVC-COMP-TAB(1) SVC-COMP-TAB(2) SVC-COMP-TAB(3)
+           MOVE SVC-COMP-TAB(2)(1:5) TO PEND-PROC
+           PERFORM P4A-FIND-LINE THRU P4A-EXIT.
+
+      *******  CAS02 (EL-TAB(3)) IS THE ACTUAL REASON/DENIAL CODE --
+      *******  EL-TAB(2) IS CAS01, THE ADJUSTMENT GROUP CODE
+      *******  ("CO"/"PR"/"OA"), NOT THE REASON FOR THE ADJUSTMENT.
+
+       P6-CAS.
+           IF EL-TAB(3) NOT = SPACE
+               MOVE EL-TAB(3)(1:2) TO PEND-DENIAL
+           END-IF.
+
+      *******  A MULTI-LINE CLAIM HAS ONE CHARCUR ROW PER PROCEDURE.
+      *******  RE-SCAN THE CLAIM'S CHARCUR LINES FOR THE ONE WHOSE
+      *******  PROCEDURE MATCHES THIS SVC SEGMENT SO EACH SERVICE
+      *******  LINE POSTS TO ITS OWN PAYFILE RECORD INSTEAD OF ALL OF
+      *******  THEM COLLAPSING ONTO THE FIRST LINE'S KEY. IF NO
+      *******  PROCEDURE-LEVEL MATCH IS FOUND, FALL BACK TO THE
+      *******  CLAIM-LEVEL KEY P4-CLP ALREADY FOUND.
+
+       P4A-FIND-LINE.
+           MOVE CTX-KEY3 TO PEND-KEY3
+           IF PEND-PROC = SPACE
+               GO TO P4A-EXIT
+           END-IF
+           MOVE CTX-KEY8 TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO P4A-EXIT
+           END-START.
+
+       P4A-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P4A-EXIT
+           END-READ
+           IF CC-KEY8 NOT = CTX-KEY8
+               GO TO P4A-EXIT
+           END-IF
+           IF CC-CLAIM NOT = CTX-CLAIM
+               GO TO P4A-1
+           END-IF
+           IF CC-PROC1 NOT = PEND-PROC
+               GO TO P4A-1
+           END-IF
+           MOVE CC-KEY3 TO PEND-KEY3.
+
+       P4A-EXIT.
+           EXIT.
+
+       P3-FLUSH-PENDING.
+           IF PEND-READY = "Y"
+               IF CTX-PAYCODE = SPACE
+                   ADD 1 TO CNT-UNMATCHED
+                   STRING "UNMATCHED REMIT ACCT " ACCT-CLAIM
+                     DELIMITED BY SIZE INTO BLUEWK01
+                   WRITE BLUEWK01
+               ELSE
+                   MOVE CTX-KEY8 TO PD-KEY8
+                   MOVE PEND-KEY3 TO PD-KEY3
+                   READ PAYFILE
+                     INVALID CONTINUE
+                   END-READ
+                   MOVE SPACE TO PD-NAME
+                   MOVE PEND-AMOUNT TO PD-AMOUNT
+                   MOVE CTX-PAYCODE TO PD-PAYCODE
+                   MOVE PEND-DENIAL TO PD-DENIAL
+                   MOVE CTX-CLAIM TO PD-CLAIM
+                   MOVE CTX-DATE-T TO PD-DATE-T
+                   MOVE TODAY-8 TO PD-DATE-E
+                   MOVE SPACE TO PD-ORDER
+                   MOVE BATCH-NO TO PD-BATCH
+                   WRITE PAYFILE01
+                     INVALID
+                       REWRITE PAYFILE01
+                   END-WRITE
+                   ADD 1 TO CNT-POSTED
+               END-IF
+           END-IF
+           MOVE "N" TO PEND-READY.
+
+       P9.
+           STRING "835 AUTO-POST " CNT-POSTED " POSTED, "
+                  CNT-UNMATCHED " UNMATCHED" DELIMITED BY SIZE
+             INTO BLUEWK01
+           WRITE BLUEWK01
+           DISPLAY BLUEWK01
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE REMIT835 PAYFILE CHARCUR BLUEWK SUMLOG.
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "BLUI006" TO SL-PGM
+           MOVE TODAY-8 TO SL-DATE
+           MOVE CNT-POSTED TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
