@@ -0,0 +1,258 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  new program - patient statement / self-pay
+      *                report, lists each self-pay guarantor
+      *                (G-PRIVATE = "Y") carrying an open balance on
+      *                CHARCUR so statements can be run/mailed
+      *                without a manual account-by-account lookup.
+      * 2026-08-09 sw  family planning and EPSDT charges (the same
+      *                diagnosis/procedure ranges new1500 uses for
+      *                the box 24H shaded confidential indicator) are
+      *                now pulled out of the mailed guarantor balance
+      *                entirely and routed to a separate CONFRPT for
+      *                staff follow-up, so a family planning or minor
+      *                EPSDT balance is never disclosed on a statement
+      *                that could reach someone other than the patient.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLST001.
+       AUTHOR. SID WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL RECORD KEY IS G-GARNO.
+           SELECT CHARCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+           SELECT STMTOUT ASSIGN TO "S45" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT CONFRPT ASSIGN TO "S159" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GARFILE.
+           COPY "garfile.cpy".
+
+       FD  CHARCUR.
+           COPY "charcur.cpy".
+
+       FD  STMTOUT.
+       01  STMTOUT01.
+           02 ST-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 ST-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 ST-GARNAME PIC X(24).
+           02 FILLER PIC X VALUE SPACE.
+           02 ST-STREET PIC X(22).
+           02 FILLER PIC X VALUE SPACE.
+           02 ST-CITY PIC X(18).
+           02 FILLER PIC X VALUE SPACE.
+           02 ST-STATE PIC X(2).
+           02 FILLER PIC X VALUE SPACE.
+           02 ST-ZIP PIC X(9).
+           02 FILLER PIC X VALUE SPACE.
+           02 ST-BALANCE PIC Z,ZZZ,ZZ9.99CR.
+
+       FD  CONFRPT.
+       01  CONFRPT01.
+           02 CF-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 CF-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 CF-GARNAME PIC X(24).
+           02 FILLER PIC X VALUE SPACE.
+           02 CF-REASON PIC X(14).
+           02 FILLER PIC X VALUE SPACE.
+           02 CF-BALANCE PIC Z,ZZZ,ZZ9.99CR.
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  STMT-DATE PIC X(8).
+       01  STMT-COUNT PIC 9(7) VALUE 0.
+       01  BALANCE-WS PIC S9(7)V99 VALUE 0.
+       01  CONF-BALANCE-WS PIC S9(7)V99 VALUE 0.
+       01  CONF-LINE PIC X.
+       01  EPSDTFLAG PIC 9.
+       01  FAMPLFLAG PIC 9.
+       01  NUM3 PIC 999.
+       01  AGE-DATE1.
+           02 AGE1YY PIC 9999.
+           02 AGE1MM PIC 99.
+           02 AGE1DD PIC 99.
+       01  AGE-DATE2.
+           02 AGE2YY PIC 9999.
+           02 AGE2MM PIC 99.
+           02 AGE2DD PIC 99.
+       01  AGE-PAT PIC 999.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT GARFILE CHARCUR.
+           OPEN OUTPUT STMTOUT.
+           OPEN OUTPUT CONFRPT.
+           OPEN EXTEND SUMLOG.
+           ACCEPT STMT-DATE FROM DATE YYYYMMDD.
+
+       P1.
+           READ GARFILE
+             AT END
+               GO TO P9
+           END-READ
+
+           IF G-DELETE = "Y" GO TO P1.
+
+           IF G-PRIVATE NOT = "Y" GO TO P1.
+
+           PERFORM SUM-BALANCE THRU SUM-BALANCE-EXIT.
+
+           IF CONF-BALANCE-WS NOT = 0
+               PERFORM WRITE-CONF THRU WRITE-CONF-EXIT
+           END-IF.
+
+           IF BALANCE-WS = 0 GO TO P1.
+
+           PERFORM WRITE-STMT THRU WRITE-STMT-EXIT.
+
+           GO TO P1.
+
+      *******  ADD UP EVERY OPEN CHARCUR LINE FOR THIS GUARANTOR TO
+      *******  GET THE CURRENT SELF-PAY BALANCE. FAMILY PLANNING AND
+      *******  MINOR-EPSDT CHARGES ARE HELD OUT OF THE MAILED BALANCE
+      *******  AND ACCUMULATED SEPARATELY -- SEE CHECK-CONFIDENTIAL.
+
+       SUM-BALANCE.
+           MOVE 0 TO BALANCE-WS
+           MOVE 0 TO CONF-BALANCE-WS
+           MOVE G-GARNO TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO SUM-BALANCE-EXIT
+           END-START.
+
+       SUM-BALANCE-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO SUM-BALANCE-EXIT
+           END-READ
+
+           IF CC-KEY8 NOT = G-GARNO
+               GO TO SUM-BALANCE-EXIT
+           END-IF
+
+           PERFORM CHECK-CONFIDENTIAL THRU CHECK-CONFIDENTIAL-EXIT
+
+           IF CONF-LINE = "Y"
+               ADD CC-AMOUNT TO CONF-BALANCE-WS
+           ELSE
+               ADD CC-AMOUNT TO BALANCE-WS
+           END-IF
+
+           GO TO SUM-BALANCE-1.
+
+       SUM-BALANCE-EXIT.
+           EXIT.
+
+      *******  SAME FAMILY-PLANNING/EPSDT DIAGNOSIS AND PROCEDURE CODE
+      *******  RANGES NEW1500 USES FOR THE BOX 24H SHADED CLAIM-FORM
+      *******  INDICATOR -- HERE THEY MARK A CHARGE CONFIDENTIAL SO
+      *******  ITS BALANCE NEVER APPEARS ON A STATEMENT THAT COULD BE
+      *******  SEEN BY ANYONE OTHER THAN THE PATIENT.
+
+       CHECK-CONFIDENTIAL.
+           MOVE "N" TO CONF-LINE.
+
+           MOVE CC-DATE-T TO AGE-DATE1
+           MOVE G-DOB TO AGE-DATE2
+           PERFORM AGE-OF-PAT THRU AOP-EXIT
+           IF (AGE-PAT < 21)
+           AND ((CC-PROC > "99380  " AND < "99386  ")
+           OR (CC-PROC > "99390  " AND < "99396  ")
+           OR (CC-PROC = "W9020  "))
+               MOVE 1 TO EPSDTFLAG
+           ELSE
+               MOVE 0 TO EPSDTFLAG
+           END-IF.
+
+           MOVE 0 TO FAMPLFLAG
+           IF ((CC-DATE-T < "20151001")
+           AND  (CC-DIAG > "V25  " AND < "V2700"))
+           OR ((CC-DATE-T > "20150930")
+           AND (CC-DIAG > "Z2999  " AND < "Z3200  "))
+           OR (CC-PROC > "58599ZZ" AND < "58620  ")
+           OR (CC-PROC = "90699ZM" OR "99070ZM" OR "90040ZM")
+           OR (CC-PROC = "58982  " OR "58983  " OR "58984  ")
+               MOVE 1 TO FAMPLFLAG
+           END-IF.
+
+           IF EPSDTFLAG = 1 OR FAMPLFLAG = 1
+               MOVE "Y" TO CONF-LINE
+           END-IF.
+       CHECK-CONFIDENTIAL-EXIT.
+           EXIT.
+
+       AGE-OF-PAT.
+           IF (CC-DATE-T NOT NUMERIC) OR (G-DOB NOT NUMERIC)
+           MOVE 0 TO AGE-PAT GO TO AOP-EXIT.
+           COMPUTE NUM3 = AGE1YY - AGE2YY
+           IF NUM3 < 21 MOVE 0 TO AGE-PAT GO TO AOP-EXIT.
+           IF NUM3 > 21 MOVE 99 TO AGE-PAT GO TO AOP-EXIT.
+           IF AGE1MM < AGE2MM MOVE 0 TO AGE-PAT GO TO AOP-EXIT.
+           IF AGE1MM > AGE2MM MOVE 99 TO AGE-PAT GO TO AOP-EXIT.
+           IF AGE1DD < AGE2DD MOVE 0 TO AGE-PAT GO TO AOP-EXIT.
+           MOVE 99 TO AGE-PAT.
+       AOP-EXIT. EXIT.
+
+       WRITE-CONF.
+           MOVE SPACE TO CONFRPT01
+           MOVE STMT-DATE TO CF-DATE
+           MOVE G-GARNO TO CF-GARNO
+           MOVE G-GARNAME TO CF-GARNAME
+           MOVE "FAM PLAN/EPSDT" TO CF-REASON
+           MOVE CONF-BALANCE-WS TO CF-BALANCE
+           WRITE CONFRPT01.
+       WRITE-CONF-EXIT.
+           EXIT.
+
+       WRITE-STMT.
+           MOVE SPACE TO STMTOUT01
+           MOVE STMT-DATE TO ST-DATE
+           MOVE G-GARNO TO ST-GARNO
+           MOVE G-GARNAME TO ST-GARNAME
+           MOVE G-STREET TO ST-STREET
+           MOVE G-CITY TO ST-CITY
+           MOVE G-STATE TO ST-STATE
+           MOVE G-ZIP TO ST-ZIP
+           MOVE BALANCE-WS TO ST-BALANCE
+           WRITE STMTOUT01
+           ADD 1 TO STMT-COUNT.
+       WRITE-STMT-EXIT.
+           EXIT.
+
+       P9.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE GARFILE CHARCUR STMTOUT CONFRPT SUMLOG.
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "BLST001" TO SL-PGM
+           MOVE STMT-DATE TO SL-DATE
+           MOVE STMT-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
