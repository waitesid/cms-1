@@ -0,0 +1,187 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  new program - aging and collections report.
+      *                buckets each open-balance account by the age
+      *                of its oldest unpaid CHARCUR line and carries
+      *                G-DUNNING/G-COLLT so collections can work the
+      *                worst accounts first instead of the whole file.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLCO001.
+       AUTHOR. SID WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GARFILE ASSIGN TO "S30" ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL RECORD KEY IS G-GARNO.
+           SELECT CHARCUR ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+           SELECT AGERPT ASSIGN TO "S45" ORGANIZATION
+           LINE SEQUENTIAL.
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GARFILE.
+           COPY "garfile.cpy".
+
+       FD  CHARCUR.
+           COPY "charcur.cpy".
+
+       FD  AGERPT.
+       01  AGERPT01.
+           02 AG-GARNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 AG-GARNAME PIC X(24).
+           02 FILLER PIC X VALUE SPACE.
+           02 AG-BALANCE PIC Z,ZZZ,ZZ9.99CR.
+           02 FILLER PIC X VALUE SPACE.
+           02 AG-BUCKET PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 AG-DUNNING PIC X.
+           02 FILLER PIC X VALUE SPACE.
+           02 AG-COLLT PIC X.
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  TODAY8 PIC 9(8).
+       01  TODAY-X REDEFINES TODAY8.
+           02 TODAY-YYYY PIC 9(4).
+           02 TODAY-MM PIC 99.
+           02 TODAY-DD PIC 99.
+
+       01  OLDEST-DATE PIC 9(8).
+       01  OLDEST-X REDEFINES OLDEST-DATE.
+           02 OLD-YYYY PIC 9(4).
+           02 OLD-MM PIC 99.
+           02 OLD-DD PIC 99.
+
+       01  TODAY-SERIAL PIC S9(7).
+       01  OLDEST-SERIAL PIC S9(7).
+       01  AGE-DAYS PIC S9(6).
+       01  BALANCE-WS PIC S9(7)V99 VALUE 0.
+       01  AGERPT-COUNT PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT GARFILE CHARCUR.
+           OPEN OUTPUT AGERPT.
+           OPEN EXTEND SUMLOG.
+           ACCEPT TODAY8 FROM DATE YYYYMMDD.
+           COMPUTE TODAY-SERIAL =
+               (TODAY-YYYY * 360) + (TODAY-MM * 30) + TODAY-DD.
+
+       P1.
+           READ GARFILE
+             AT END
+               GO TO P9
+           END-READ
+
+           IF G-DELETE = "Y" GO TO P1.
+
+           PERFORM SUM-BALANCE THRU SUM-BALANCE-EXIT.
+
+           IF BALANCE-WS = 0 GO TO P1.
+
+           IF G-DUNNING = SPACE AND G-COLLT NOT = "Y" GO TO P1.
+
+           PERFORM AGE-BUCKET THRU AGE-BUCKET-EXIT.
+
+           PERFORM WRITE-AGERPT THRU WRITE-AGERPT-EXIT.
+
+           GO TO P1.
+
+      *******  FIND THE OLDEST OPEN CHARGE AND TOTAL THE BALANCE FOR
+      *******  THIS GUARANTOR IN ONE PASS OVER CHARCUR.
+
+       SUM-BALANCE.
+           MOVE 0 TO BALANCE-WS
+           MOVE TODAY8 TO OLDEST-DATE
+           MOVE G-GARNO TO CC-KEY8
+           MOVE SPACE TO CC-KEY3
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO SUM-BALANCE-EXIT
+           END-START.
+
+       SUM-BALANCE-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO SUM-BALANCE-EXIT
+           END-READ
+
+           IF CC-KEY8 NOT = G-GARNO
+               GO TO SUM-BALANCE-EXIT
+           END-IF
+
+           ADD CC-AMOUNT TO BALANCE-WS
+
+           IF CC-DATE-T IS NUMERIC AND CC-DATE-T < OLDEST-DATE
+               MOVE CC-DATE-T TO OLDEST-DATE
+           END-IF
+
+           GO TO SUM-BALANCE-1.
+
+       SUM-BALANCE-EXIT.
+           EXIT.
+
+      *******  A SIMPLE 360-DAY-YEAR SERIAL NUMBER IS ACCURATE ENOUGH
+      *******  TO SORT CHARGES INTO 30/60/90/120-DAY AGING BUCKETS.
+
+       AGE-BUCKET.
+           COMPUTE OLDEST-SERIAL =
+               (OLD-YYYY * 360) + (OLD-MM * 30) + OLD-DD
+           COMPUTE AGE-DAYS = TODAY-SERIAL - OLDEST-SERIAL
+
+           IF AGE-DAYS <= 30
+               MOVE "0-30" TO AG-BUCKET
+           ELSE
+             IF AGE-DAYS <= 60
+               MOVE "31-60" TO AG-BUCKET
+             ELSE
+               IF AGE-DAYS <= 90
+                 MOVE "61-90" TO AG-BUCKET
+               ELSE
+                 MOVE "91+" TO AG-BUCKET
+               END-IF
+             END-IF
+           END-IF.
+       AGE-BUCKET-EXIT.
+           EXIT.
+
+       WRITE-AGERPT.
+           MOVE SPACE TO AGERPT01
+           MOVE G-GARNO TO AG-GARNO
+           MOVE G-GARNAME TO AG-GARNAME
+           MOVE BALANCE-WS TO AG-BALANCE
+           MOVE G-DUNNING TO AG-DUNNING
+           MOVE G-COLLT TO AG-COLLT
+           WRITE AGERPT01
+           ADD 1 TO AGERPT-COUNT.
+       WRITE-AGERPT-EXIT.
+           EXIT.
+
+       P9.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE GARFILE CHARCUR AGERPT SUMLOG.
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "BLCO001" TO SL-PGM
+           MOVE TODAY8 TO SL-DATE
+           MOVE AGERPT-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
