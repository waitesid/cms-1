@@ -0,0 +1,204 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  new program - denial-code trending report,
+      *                walks PAYCUR in PC-DENIAL order and produces a
+      *                count and dollar total of posted payments for
+      *                each denial code on file.
+      * 2026-08-09 sw  PC-DENIAL was declared as an alternate key on
+      *                PAYCUR, but nothing ever builds that index into
+      *                the physical file, so the START keyed on it was
+      *                not reliable. Now walks PAYCUR once in its real
+      *                primary-key order and accumulates each denial
+      *                code's count and total in a table instead of
+      *                grouping consecutive records.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLDEN001.
+       AUTHOR. SID WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT PAYCUR ASSIGN TO "S40" ORGANIZATION IS INDEXED
+	   ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY
+	   LOCK MODE MANUAL.
+	   SELECT DENRPT ASSIGN TO "S48" ORGANIZATION
+	   LINE SEQUENTIAL.
+	   SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+	   LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PAYCUR
+	   DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+	   02 PAYCUR-KEY.
+	     03 PC-KEY8 PIC X(8).
+	     03 PC-KEY3 PIC XXX.
+	   02 PC-AMOUNT PIC S9(4)V99.
+	   02 PC-PAYCODE PIC XXX.
+	   02 PC-DENIAL PIC XX.
+	   02 PC-CLAIM PIC X(6).
+	   02 PC-DATE-T PIC X(8).
+	   02 PC-DATE-E PIC X(8).
+	   02 PC-BATCH PIC X(6).
+
+       FD  DENRPT.
+       01  DENRPT01 PIC X(80).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  RUN-DATE PIC X(8).
+       01  HOLD-DENIAL PIC XX.
+       01  DEN-COUNT PIC 9(7) VALUE 0.
+       01  DEN-TOTAL PIC S9(9)V99 VALUE 0.
+       01  GRAND-COUNT PIC 9(7) VALUE 0.
+       01  GRAND-TOTAL PIC S9(9)V99 VALUE 0.
+
+       01  NEF-CNT PIC ZZZ,ZZ9.
+       01  NEF-9 PIC ZZZ,ZZZ,ZZ9.99CR.
+
+       01  DENIAL-TAB01.
+           02 DENIAL-ENT OCCURS 100 TIMES.
+              03 DT-CODE PIC XX VALUE SPACE.
+              03 DT-COUNT PIC 9(7) VALUE 0.
+              03 DT-TOTAL PIC S9(9)V99 VALUE 0.
+       01  DENIAL-NDX PIC 999 VALUE 0.
+       01  DX PIC 999.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT PAYCUR.
+           OPEN OUTPUT DENRPT.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE SPACE TO DENRPT01
+           STRING "DENIAL CODE TRENDING REPORT FOR " RUN-DATE
+               DELIMITED BY SIZE INTO DENRPT01
+           WRITE DENRPT01.
+
+           MOVE LOW-VALUE TO PAYCUR-KEY
+           START PAYCUR KEY NOT < PAYCUR-KEY
+             INVALID
+               GO TO P9
+           END-START.
+
+      *******  PC-DENIAL HAS NO REAL INDEX ON THE PHYSICAL FILE, SO
+      *******  PAYCUR IS WALKED ONCE IN ITS OWN PRIMARY-KEY ORDER AND
+      *******  EACH DENIAL CODE'S COUNT/TOTAL IS ACCUMULATED IN A
+      *******  TABLE RATHER THAN BY GROUPING CONSECUTIVE RECORDS.
+      *******  BLANK PC-DENIAL (NO DENIAL POSTED) IS SKIPPED -- IT IS
+      *******  NOT A TRENDING CATEGORY.
+
+       P1.
+           READ PAYCUR NEXT
+             AT END
+               GO TO P2
+           END-READ
+
+           IF PC-DENIAL = SPACE
+               GO TO P1
+           END-IF
+
+           PERFORM POST-DENIAL THRU POST-DENIAL-EXIT.
+           ADD 1 TO GRAND-COUNT
+           ADD PC-AMOUNT TO GRAND-TOTAL
+           GO TO P1.
+
+       P2.
+           PERFORM WRITE-BREAK-ALL THRU WRITE-BREAK-ALL-EXIT.
+
+           MOVE SPACE TO DENRPT01
+           WRITE DENRPT01.
+
+           MOVE GRAND-COUNT TO NEF-CNT
+           MOVE GRAND-TOTAL TO NEF-9
+           MOVE SPACE TO DENRPT01
+           STRING "GRAND TOTAL  " NEF-CNT "  " NEF-9
+               DELIMITED BY SIZE INTO DENRPT01
+           WRITE DENRPT01.
+
+           GO TO P9.
+
+      *******  ACCUMULATE THIS RECORD'S AMOUNT INTO ITS DENIAL CODE'S
+      *******  ENTRY IN THE TABLE.
+
+       POST-DENIAL.
+           MOVE 1 TO DX.
+       POST-DENIAL-1.
+           IF DX > DENIAL-NDX
+               GO TO POST-DENIAL-NEW
+           END-IF
+           IF DT-CODE(DX) = PC-DENIAL
+               GO TO POST-DENIAL-ADD
+           END-IF
+           ADD 1 TO DX
+           GO TO POST-DENIAL-1.
+       POST-DENIAL-NEW.
+           IF DENIAL-NDX = 100
+               DISPLAY "DENIAL TABLE FULL, " PC-DENIAL
+                   " NOT TRACKED ON THE TRENDING REPORT"
+               GO TO POST-DENIAL-EXIT
+           END-IF
+           ADD 1 TO DENIAL-NDX
+           MOVE DENIAL-NDX TO DX
+           MOVE PC-DENIAL TO DT-CODE(DX)
+           MOVE 0 TO DT-COUNT(DX) DT-TOTAL(DX).
+       POST-DENIAL-ADD.
+           ADD 1 TO DT-COUNT(DX)
+           ADD PC-AMOUNT TO DT-TOTAL(DX).
+       POST-DENIAL-EXIT.
+           EXIT.
+
+      *******  ONCE THE WHOLE FILE HAS BEEN WALKED, WRITE ONE REPORT
+      *******  LINE PER DENIAL CODE FOUND.
+
+       WRITE-BREAK-ALL.
+           MOVE 1 TO DX.
+       WRITE-BREAK-ALL-1.
+           IF DX > DENIAL-NDX
+               GO TO WRITE-BREAK-ALL-EXIT
+           END-IF
+           MOVE DT-CODE(DX) TO HOLD-DENIAL
+           MOVE DT-COUNT(DX) TO DEN-COUNT
+           MOVE DT-TOTAL(DX) TO DEN-TOTAL
+           PERFORM WRITE-BREAK THRU WRITE-BREAK-EXIT
+           ADD 1 TO DX
+           GO TO WRITE-BREAK-ALL-1.
+       WRITE-BREAK-ALL-EXIT.
+           EXIT.
+
+       WRITE-BREAK.
+           MOVE DEN-COUNT TO NEF-CNT
+           MOVE DEN-TOTAL TO NEF-9
+           MOVE SPACE TO DENRPT01
+           STRING "DENIAL " HOLD-DENIAL "  " NEF-CNT "  " NEF-9
+               DELIMITED BY SIZE INTO DENRPT01
+           WRITE DENRPT01.
+       WRITE-BREAK-EXIT.
+           EXIT.
+
+       P9.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE PAYCUR DENRPT SUMLOG.
+           DISPLAY "DENIAL TRENDING RUN HAS ENDED".
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "BLDEN001" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE GRAND-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
