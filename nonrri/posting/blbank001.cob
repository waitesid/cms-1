@@ -0,0 +1,244 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  new program - bank-deposit reconciliation.
+      *                blui005's BATCH-RPT already totals what was
+      *                POSTED to PAYCUR per PD-BATCH, but has nothing
+      *                to compare that against. This reads the actual
+      *                per-batch deposit amount the bank credited
+      *                (from a new DEPOSIT file kept current by the
+      *                bank's own deposit feed, the same as DOCFILE/
+      *                AUTHFILE/ELIGFILE are kept current by outside
+      *                feeds this system only reads) and flags any
+      *                batch where PAYCUR's posted total doesn't match
+      *                what actually hit the account.
+      * 2026-08-09 sw  PC-BATCH was declared as an alternate key on
+      *                PAYCUR, but nothing ever builds that index into
+      *                the physical file, so the START keyed on it was
+      *                not reliable. Now walks PAYCUR once in its real
+      *                primary-key order, accumulates each batch's
+      *                posted total in a table (the same technique
+      *                BLUI005's BATCH-POST uses), and reconciles
+      *                against DEPOSIT off the table once the walk is
+      *                done.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLBANK001.
+       AUTHOR. SID WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+	   SELECT PAYCUR ASSIGN TO "S40" ORGANIZATION IS INDEXED
+	   ACCESS MODE IS DYNAMIC RECORD KEY IS PAYCUR-KEY
+	   LOCK MODE MANUAL.
+	   SELECT DEPOSIT ASSIGN TO "S157" ORGANIZATION IS INDEXED
+	   ACCESS MODE IS DYNAMIC RECORD KEY IS DEP-BATCH
+	   LOCK MODE MANUAL.
+	   SELECT BANKRPT ASSIGN TO "S158" ORGANIZATION
+	   LINE SEQUENTIAL.
+	   SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+	   LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PAYCUR
+	   DATA RECORD IS PAYCUR01.
+       01  PAYCUR01.
+	   02 PAYCUR-KEY.
+	     03 PC-KEY8 PIC X(8).
+	     03 PC-KEY3 PIC XXX.
+	   02 PC-AMOUNT PIC S9(4)V99.
+	   02 PC-PAYCODE PIC XXX.
+	   02 PC-DENIAL PIC XX.
+	   02 PC-CLAIM PIC X(6).
+	   02 PC-DATE-T PIC X(8).
+	   02 PC-DATE-E PIC X(8).
+	   02 PC-BATCH PIC X(6).
+
+       FD  DEPOSIT
+	   DATA RECORD IS DEPOSIT01.
+       01  DEPOSIT01.
+	   02 DEP-BATCH PIC X(6).
+	   02 DEP-DATE PIC X(8).
+	   02 DEP-AMOUNT PIC S9(8)V99.
+
+       FD  BANKRPT.
+       01  BANKRPT01 PIC X(80).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  RUN-DATE PIC X(8).
+       01  HOLD-BATCH PIC X(6).
+       01  BATCH-TOTAL PIC S9(8)V99 VALUE 0.
+       01  MISMATCH-COUNT PIC 9(5) VALUE 0.
+       01  NOT-DEPOSITED-COUNT PIC 9(5) VALUE 0.
+       01  TOTAL-COUNT PIC 9(7) VALUE 0.
+
+       01  NEF-9 PIC Z,ZZZ,ZZ9.99CR.
+       01  NEF-10 PIC Z,ZZZ,ZZ9.99CR.
+
+       01  BATCH-TAB01.
+           02 BATCH-ENT OCCURS 500 TIMES.
+              03 BT-BATCH PIC X(6) VALUE SPACE.
+              03 BT-COUNT PIC 9(7) VALUE 0.
+              03 BT-TOTAL PIC S9(8)V99 VALUE 0.
+       01  BATCH-NDX PIC 999 VALUE 0.
+       01  BX PIC 999.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT PAYCUR.
+           OPEN INPUT DEPOSIT.
+           OPEN OUTPUT BANKRPT.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE SPACE TO BANKRPT01
+           STRING "BANK DEPOSIT RECONCILIATION FOR " RUN-DATE
+               DELIMITED BY SIZE INTO BANKRPT01
+           WRITE BANKRPT01.
+
+           MOVE LOW-VALUE TO PAYCUR-KEY
+           START PAYCUR KEY NOT < PAYCUR-KEY
+             INVALID
+               GO TO P9
+           END-START.
+
+      *******  PC-BATCH HAS NO REAL INDEX ON THE PHYSICAL FILE, SO
+      *******  PAYCUR IS WALKED ONCE IN ITS OWN PRIMARY-KEY ORDER AND
+      *******  EACH BATCH'S POSTED TOTAL IS ACCUMULATED IN A TABLE
+      *******  RATHER THAN BY GROUPING CONSECUTIVE RECORDS.
+
+       P1.
+           READ PAYCUR NEXT
+             AT END
+               GO TO P2
+           END-READ
+
+           IF PC-BATCH = SPACE
+               GO TO P1
+           END-IF
+
+           PERFORM POST-BATCH THRU POST-BATCH-EXIT.
+           GO TO P1.
+
+       P2.
+           PERFORM CHECK-DEPOSIT-ALL THRU CHECK-DEPOSIT-ALL-EXIT.
+
+           MOVE SPACE TO BANKRPT01
+           WRITE BANKRPT01.
+
+           MOVE MISMATCH-COUNT TO NEF-9
+           MOVE SPACE TO BANKRPT01
+           STRING "BATCHES NOT MATCHING THE BANK DEPOSIT: "
+               MISMATCH-COUNT
+               DELIMITED BY SIZE INTO BANKRPT01
+           WRITE BANKRPT01.
+
+           MOVE SPACE TO BANKRPT01
+           STRING "BATCHES WITH NO BANK DEPOSIT ON FILE:  "
+               NOT-DEPOSITED-COUNT
+               DELIMITED BY SIZE INTO BANKRPT01
+           WRITE BANKRPT01.
+
+           GO TO P9.
+
+      *******  ACCUMULATE THIS RECORD'S AMOUNT INTO ITS BATCH'S ENTRY
+      *******  IN THE TABLE, THE SAME WAY BLUI005'S BATCH-POST TRACKS
+      *******  PER-BATCH POSTING TOTALS.
+
+       POST-BATCH.
+           ADD 1 TO TOTAL-COUNT
+           MOVE 1 TO BX.
+       POST-BATCH-1.
+           IF BX > BATCH-NDX
+               GO TO POST-BATCH-NEW
+           END-IF
+           IF BT-BATCH(BX) = PC-BATCH
+               GO TO POST-BATCH-ADD
+           END-IF
+           ADD 1 TO BX
+           GO TO POST-BATCH-1.
+       POST-BATCH-NEW.
+           IF BATCH-NDX = 500
+               DISPLAY "BATCH TABLE FULL, " PC-BATCH
+                   " NOT TRACKED ON THE RECONCILIATION REPORT"
+               GO TO POST-BATCH-EXIT
+           END-IF
+           ADD 1 TO BATCH-NDX
+           MOVE BATCH-NDX TO BX
+           MOVE PC-BATCH TO BT-BATCH(BX)
+           MOVE 0 TO BT-COUNT(BX) BT-TOTAL(BX).
+       POST-BATCH-ADD.
+           ADD 1 TO BT-COUNT(BX)
+           ADD PC-AMOUNT TO BT-TOTAL(BX).
+       POST-BATCH-EXIT.
+           EXIT.
+
+      *******  ONCE THE WHOLE FILE HAS BEEN WALKED AND EVERY BATCH'S
+      *******  TOTAL IS KNOWN, RECONCILE EACH ONE AGAINST DEPOSIT.
+
+       CHECK-DEPOSIT-ALL.
+           MOVE 1 TO BX.
+       CHECK-DEPOSIT-ALL-1.
+           IF BX > BATCH-NDX
+               GO TO CHECK-DEPOSIT-ALL-EXIT
+           END-IF
+           MOVE BT-BATCH(BX) TO HOLD-BATCH
+           MOVE BT-TOTAL(BX) TO BATCH-TOTAL
+           PERFORM CHECK-DEPOSIT THRU CHECK-DEPOSIT-EXIT
+           ADD 1 TO BX
+           GO TO CHECK-DEPOSIT-ALL-1.
+       CHECK-DEPOSIT-ALL-EXIT.
+           EXIT.
+
+       CHECK-DEPOSIT.
+           MOVE HOLD-BATCH TO DEP-BATCH
+           READ DEPOSIT
+             INVALID
+               ADD 1 TO NOT-DEPOSITED-COUNT
+               MOVE BATCH-TOTAL TO NEF-9
+               MOVE SPACE TO BANKRPT01
+               STRING "BATCH " HOLD-BATCH " POSTED " NEF-9
+                   " -- NO BANK DEPOSIT ON FILE"
+                   DELIMITED BY SIZE INTO BANKRPT01
+               WRITE BANKRPT01
+               GO TO CHECK-DEPOSIT-EXIT
+           END-READ
+
+           IF DEP-AMOUNT NOT = BATCH-TOTAL
+               ADD 1 TO MISMATCH-COUNT
+               MOVE BATCH-TOTAL TO NEF-9
+               MOVE DEP-AMOUNT TO NEF-10
+               MOVE SPACE TO BANKRPT01
+               STRING "BATCH " HOLD-BATCH " POSTED " NEF-9
+                   " DEPOSITED " NEF-10
+                   DELIMITED BY SIZE INTO BANKRPT01
+               WRITE BANKRPT01
+           END-IF.
+       CHECK-DEPOSIT-EXIT.
+           EXIT.
+
+       P9.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE PAYCUR DEPOSIT BANKRPT SUMLOG.
+           DISPLAY "BANK DEPOSIT RECONCILIATION RUN HAS ENDED".
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "BLBANK01" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE TOTAL-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
