@@ -36,6 +36,12 @@
 	   SELECT MPLRFILE ASSIGN TO "S60" ORGANIZATION IS INDEXED
 	   ACCESS IS DYNAMIC RECORD KEY IS MPLR-KEY
 	   LOCK MODE IS MANUAL.
+	   SELECT BATCHRPT ASSIGN TO "S65" ORGANIZATION
+	   LINE SEQUENTIAL.
+	   SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+	   LINE SEQUENTIAL.
+	   SELECT XOVERLOG ASSIGN TO "S70" ORGANIZATION
+	   LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  MPLRFILE.
@@ -117,47 +123,7 @@
 	   02 PD-BATCH PIC X(6).
 
        FD  CHARCUR.
-       01  CHARCUR01.
-           02 CHARCUR-KEY.
-             03 CC-KEY8 PIC X(8).
-             03 CC-KEY3 PIC XXX.
-           02 CC-PATID PIC X(8).
-           02 CC-CLAIM PIC X(6).
-           02 CC-SERVICE PIC X.
-           02 CC-DIAG PIC X(7).
-           02 CC-PROC PIC X(7).
-           02 CC-MOD2 PIC XX.
-           02 CC-MOD3 PIC XX.
-           02 CC-MOD4 PIC XX.
-           02 CC-AMOUNT PIC S9(4)V99.
-           02 CC-DOCR PIC X(3).
-           02 CC-DOCP PIC X(2).
-           02 CC-PAYCODE PIC XXX.
-           02 CC-STUD PIC X.
-           02 CC-WORK PIC XX.
-           02 CC-DAT1 PIC X(8).
-           02 CC-RESULT PIC X.
-           02 CC-ACT PIC X.
-           02 CC-SORCREF PIC X.
-           02 CC-COLLT PIC X.
-           02 CC-AUTH PIC X.
-           02 CC-PAPER PIC X.
-           02 CC-PLACE PIC X.
-           02 CC-EPSDT PIC X.
-           02 CC-DATE-T PIC X(8).
-           02 CC-DATE-A PIC X(8).
-           02 CC-DATE-P PIC X(8).
-           02 CC-REC-STAT PIC X.
-           02 CC-DX2 PIC X(7).
-           02 CC-DX3 PIC X(7).
-           02 CC-ACC-TYPE PIC X.
-           02 CC-DATE-M PIC X(8).
-           02 CC-ASSIGN PIC X.
-           02 CC-NEIC-ASSIGN PIC X.
-           02 CC-DX4 PIC X(7).
-           02 CC-DX5 PIC X(7).
-           02 CC-DX6 PIC X(7).
-           02 CC-FUTURE PIC X(6).
+           COPY "charcur.cpy".
 
        FD  PAYCUR
       *    BLOCK CONTAINS 3 RECORDS
@@ -197,7 +163,8 @@
 	   02 INS-LASTDATE PIC X(8).
 	   02 INS-CAID PIC XXX.
 	   02 INS-REFWARN PIC X.
-	   02 INS-FUTURE PIC X(8).
+	   02 INS-XOVER PIC X.
+	   02 INS-FUTURE PIC X(7).
        FD BLUEWK
 	   DATA RECORD IS DATE-X.
        01  DATE-X.
@@ -205,6 +172,27 @@
 	     03 YY PIC XX.
 	     03 MM PIC XX.
 	     03 DD PIC XX.
+       FD  BATCHRPT.
+       01  BATCHRPT-REC PIC X(80).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       FD  XOVERLOG.
+       01  XOVERLOG01.
+	   02 XL-DATE PIC X(8).
+	   02 FILLER PIC X VALUE SPACE.
+	   02 XL-GARNO PIC X(8).
+	   02 FILLER PIC X VALUE SPACE.
+	   02 XL-CLAIM PIC X(6).
+	   02 FILLER PIC X VALUE SPACE.
+	   02 XL-FROM-PAYCODE PIC XXX.
+	   02 FILLER PIC X VALUE SPACE.
+	   02 XL-TO-PAYCODE PIC XXX.
+	   02 FILLER PIC X VALUE SPACE.
+	   02 XL-AMOUNT PIC Z,ZZZ,ZZ9.99CR.
+	   02 FILLER PIC X VALUE SPACE.
+	   02 XL-REASON PIC X(22).
        WORKING-STORAGE SECTION.
        01     FLAG12 PIC 9.
        01     PAYCUR-TOT PIC S9(4)V99.
@@ -221,6 +209,15 @@
        01     TOT-PAY PIC S9(8)V99 VALUE 0.
        01     TOT-CHAR PIC S9(8)V99 VALUE 0.
        01     NEF-11 PIC Z,ZZZ,ZZ9.99CR.
+       01     NEF-12 PIC Z,ZZZ,ZZ9.99CR.
+       01     BATCH-TAB01.
+	      02 BATCH-ENT OCCURS 50 TIMES.
+		03 BATCH-ID PIC X(6) VALUE SPACE.
+		03 BATCH-CNT PIC 9(6) VALUE 0.
+		03 BATCH-AMT PIC S9(8)V99 VALUE 0.
+       01     BATCH-NDX PIC 99 VALUE 0.
+       01     BX PIC 99.
+       01     BATCH-RPT-LINE PIC X(80).
       *
        PROCEDURE DIVISION.
        0005-START.
@@ -230,6 +227,9 @@
 	   OPEN INPUT GARFILE.
 	   OPEN INPUT BLUEWK.
 	   OPEN INPUT PAYFILE.
+	   OPEN OUTPUT BATCHRPT.
+	   OPEN EXTEND XOVERLOG.
+	   OPEN EXTEND SUMLOG.
 	   READ BLUEWK AT END DISPLAY "NO POSTING RECORDS" 
 	   GO TO 9200CMF.
 	   IF DATE-X NOT NUMERIC DISPLAY DATE-X " NOT NUMERIC"
@@ -264,6 +264,7 @@
 	   MOVE DATE-X TO PC-DATE-E
 	   MOVE PD-BATCH TO PC-BATCH.
 	   WRITE PAYCUR01.
+	   PERFORM BATCH-POST THRU BATCH-POST-EXIT.
 	   GO TO P1.
 
 *******         ACCEPT ANY UNASSIGNED PAYMENT WITH NO CHANGE
@@ -289,8 +290,6 @@
 	   IF CC-PAYCODE = "001"
 	   OR CC-PAYCODE > "009" AND < "021"
 	   GO TO A1-EXIT.
-	   IF CC-FUTURE = "Z" GO TO A1-EXIT.
-
 ******* FIND  PRI,SEC AND TRI CODES FOR THIS ACCOUNT(GARNO)
 
 	   MOVE PC-KEY8 TO G-GARNO.
@@ -407,12 +406,48 @@
 	   MOVE G-SE-ASSIGN TO CC-ASSIGN
 	   MOVE G-SEINS TO INS-KEY
 	   READ INSFILE INVALID MOVE "U" TO INS-ASSIGN
-	   MOVE "U" TO INS-NEIC-ASSIGN MOVE " " TO INS-CLAIMTYPE.
+	   MOVE "U" TO INS-NEIC-ASSIGN MOVE " " TO INS-CLAIMTYPE
+	   MOVE SPACE TO INS-XOVER.
 	   MOVE INS-CLAIMTYPE TO CC-PAPER
 	   MOVE INS-NEIC-ASSIGN TO CC-NEIC-ASSIGN.
 	   IF CC-ASSIGN = "S" MOVE "U" TO CC-ASSIGN.
 	   IF CC-NEIC-ASSIGN = "S" MOVE "A" TO CC-NEIC-ASSIGN.
+	   PERFORM XOVER-CHECK THRU XOVER-CHECK-EXIT.
+
+*******  A MEDICARE SUPPLEMENT (GAP) PLAN SECONDARY HAS JUST BEEN
+*******  AUTO-CONVERTED TO BILL NEXT -- FLAG THE LINE READY SO
+*******  BILLING CAN PICK IT UP OFF CHARCUR WITHOUT A MANUAL LOOKUP.
+	   IF G-SEINS = "062" MOVE "Y" TO CC-GAP-READY
+	   ELSE MOVE SPACE TO CC-GAP-READY.
        B2. EXIT.
+
+******* WHEN MEDICARE IS PRIMARY (G-PRINS = "093") AND THE SECONDARY
+******* PAYER'S INSFILE RECORD IS FLAGGED INS-XOVER = "Y", MEDICARE
+******* FORWARDS THE CLAIM TO THAT PAYER ELECTRONICALLY ON ITS OWN --
+******* LEAVE THE CHARGE MARKED BILLED SO NEW1500/NEW837P DON'T ALSO
+******* GENERATE A DUPLICATE SECONDARY CLAIM. EVERY SECONDARY
+******* CONVERSION IS LOGGED TO XOVERLOG EITHER WAY.
+
+       XOVER-CHECK.
+	   MOVE "SECONDARY CLAIM QUEUED" TO XL-REASON.
+	   IF G-PRINS NOT = "093" GO TO XOVER-LOG.
+	   IF INS-XOVER NOT = "Y" GO TO XOVER-LOG.
+	   MOVE PD-DATE-T TO CC-DATE-A.
+	   IF CC-REC-STAT = "0" MOVE "2" TO CC-REC-STAT GO TO XOVER-TAG.
+	   IF CC-REC-STAT = "1" MOVE "3" TO CC-REC-STAT.
+       XOVER-TAG.
+	   MOVE "AUTO MEDICARE CROSSOVER" TO XL-REASON.
+       XOVER-LOG.
+	   MOVE SPACE TO XOVERLOG01
+	   MOVE PD-DATE-T TO XL-DATE
+	   MOVE G-GARNO TO XL-GARNO
+	   MOVE CC-CLAIM TO XL-CLAIM
+	   MOVE PD-PAYCODE TO XL-FROM-PAYCODE
+	   MOVE CC-PAYCODE TO XL-TO-PAYCODE
+	   MOVE CLAIM-TOT TO XL-AMOUNT
+	   WRITE XOVERLOG01.
+       XOVER-CHECK-EXIT.
+	   EXIT.
        C1.
 	   MOVE G-GARNO TO MPLR-KEY
 	   READ MPLRFILE INVALID MOVE "001" TO G-TRINS
@@ -429,7 +464,57 @@
 	   IF CC-NEIC-ASSIGN = "S" MOVE "A" TO CC-NEIC-ASSIGN.
        C2. EXIT.
        A1-EXIT. EXIT.
+
+*******         ACCUMULATE PER-BATCH CONTROL TOTALS AS EACH
+*******         PAYMENT IS POSTED TO PAYCUR, SO A RECONCILIATION
+*******         REPORT CAN BE RUN AGAINST THE BATCH'S CONTROL SLIP.
+
+       BATCH-POST.
+	   MOVE 1 TO BX.
+       BATCH-POST-1.
+	   IF BX > BATCH-NDX GO TO BATCH-POST-NEW.
+	   IF BATCH-ID(BX) = PD-BATCH GO TO BATCH-POST-ADD.
+	   ADD 1 TO BX
+	   GO TO BATCH-POST-1.
+       BATCH-POST-NEW.
+	   IF BATCH-NDX = 50
+	   DISPLAY "BATCH CONTROL TABLE FULL, " PD-BATCH
+		   " NOT TRACKED ON THE RECONCILIATION REPORT"
+	   GO TO BATCH-POST-EXIT.
+	   ADD 1 TO BATCH-NDX
+	   MOVE BATCH-NDX TO BX
+	   MOVE PD-BATCH TO BATCH-ID(BX)
+	   MOVE 0 TO BATCH-CNT(BX) BATCH-AMT(BX).
+       BATCH-POST-ADD.
+	   ADD 1 TO BATCH-CNT(BX)
+	   ADD PD-AMOUNT TO BATCH-AMT(BX).
+       BATCH-POST-EXIT. EXIT.
+
+       BATCH-RPT.
+	   MOVE SPACE TO BATCH-RPT-LINE
+	   STRING "BATCH   COUNT      AMOUNT POSTED" DELIMITED BY SIZE
+	     INTO BATCH-RPT-LINE
+	   WRITE BATCHRPT-REC FROM BATCH-RPT-LINE
+	   MOVE 1 TO BX.
+       BATCH-RPT-1.
+	   IF BX > BATCH-NDX GO TO BATCH-RPT-TOT.
+	   MOVE BATCH-AMT(BX) TO NEF-12
+	   MOVE SPACE TO BATCH-RPT-LINE
+	   STRING BATCH-ID(BX) "  " BATCH-CNT(BX) "  " NEF-12
+	     DELIMITED BY SIZE INTO BATCH-RPT-LINE
+	   WRITE BATCHRPT-REC FROM BATCH-RPT-LINE
+	   ADD 1 TO BX
+	   GO TO BATCH-RPT-1.
+       BATCH-RPT-TOT.
+	   MOVE TOT-PAY TO NEF-12
+	   MOVE SPACE TO BATCH-RPT-LINE
+	   STRING "GRAND TOTAL  " CNT-PAY "  " NEF-12
+	     DELIMITED BY SIZE INTO BATCH-RPT-LINE
+	   WRITE BATCHRPT-REC FROM BATCH-RPT-LINE.
+       BATCH-RPT-EXIT. EXIT.
+
        9100CMF.
+	   PERFORM BATCH-RPT THRU BATCH-RPT-EXIT.
 	   MOVE TOT-CHAR TO NEF-11
 	   INSPECT CNT-CHAR REPLACING LEADING "0" BY " "
 	   DISPLAY CNT-CHAR " CHARGES POSTED FOR " NEF-11
@@ -437,6 +522,16 @@
 	   INSPECT CNT-PAY REPLACING LEADING "0" BY " "
 	   DISPLAY CNT-PAY " PAYMENTS POSTED   FOR " NEF-11.
        9200CMF.
-	   CLOSE PAYCUR CHARCUR.
+	   PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+	   CLOSE PAYCUR CHARCUR BATCHRPT XOVERLOG SUMLOG.
 	   DISPLAY "POSTING PROGRAM HAS ENDED".
 	   STOP RUN.
+
+       RUN-SUMMARY.
+	   MOVE SPACE TO SUMLOG01
+	   MOVE "BLUI005" TO SL-PGM
+	   MOVE DATE-X TO SL-DATE
+	   MOVE CNT-PAY TO SL-COUNT
+	   WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+	   EXIT.
