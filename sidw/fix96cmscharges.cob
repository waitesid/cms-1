@@ -9,63 +9,87 @@
            ACCESS IS SEQUENTIAL RECORD KEY IS CHARCUR-KEY
            ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES.
 
+           SELECT PARMFILE ASSIGN TO "S60" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT FILEOUT ASSIGN TO "S65" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
+       FD  PARMFILE.
+       01  PARMFILE01.
+           02 PM-DATE PIC X(8).
+           02 FILLER PIC X.
+           02 PM-PAYCODE PIC XXX.
+           02 FILLER PIC X.
+           02 PM-PROC PIC X(7).
+
+       FD  FILEOUT.
+       01  FILEOUT01 PIC X(170).
+
        FD  CHARCUR.
-       01  CHARCUR01.
-           02 CHARCUR-KEY.
-             03 CC-KEY8 PIC X(8).
-             03 CC-KEY3 PIC XXX.
-           02 CC-PATID PIC X(8).
-           02 CC-CLAIM PIC X(6).
-           02 CC-SERVICE PIC X.
-           02 CC-DIAG PIC X(5).
-           02 CC-PROC PIC X(7).
-           02 CC-MOD2 PIC XX.
-           02 CC-MOD3 PIC XX.
-           02 CC-MOD4 PIC XX.
-           02 CC-AMOUNT PIC S9(4)V99.
-           02 CC-DOCR PIC X(3).
-           02 CC-DOCP PIC X(2).
-           02 CC-PAYCODE PIC XXX.
-           02 CC-STUD PIC X.
-           02 CC-WORK PIC XX.
-           02 CC-DAT1 PIC X(8).
-           02 CC-RESULT PIC X.
-           02 CC-ACT PIC X.
-           02 CC-SORCREF PIC X.
-           02 CC-COLLT PIC X.
-           02 CC-AUTH PIC X.
-           02 CC-PAPER PIC X.
-           02 CC-PLACE PIC X.
-           02 CC-EPSDT PIC X.
-           02 CC-DATE-T PIC X(8).
-           02 CC-DATE-A PIC X(8).
-           02 CC-DATE-P PIC X(8).
-           02 CC-REC-STAT PIC X.
-           02 CC-DX2 PIC X(5).
-           02 CC-DX3 PIC X(5).
-           02 CC-ACC-TYPE PIC X.
-           02 CC-DATE-M PIC X(8).
-           02 CC-ASSIGN PIC X.
-           02 CC-NEIC-ASSIGN PIC X.
-           02 CC-FUTURE PIC X(6).
+           COPY "charcur.cpy".
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  SEL-DATE PIC X(8).
+       01  SEL-PAYCODE PIC XXX.
+       01  SEL-PROC PIC X(7).
+       01  RUN-DATE PIC X(8).
+       01  SEL-COUNT PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
        0005-START.
-           OPEN INPUT CHARCUR.
+           OPEN INPUT CHARCUR PARMFILE.
+           OPEN OUTPUT FILEOUT.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE SPACE TO SEL-DATE SEL-PAYCODE SEL-PROC
+           READ PARMFILE AT END GO TO P0
+           MOVE PM-DATE TO SEL-DATE
+           MOVE PM-PAYCODE TO SEL-PAYCODE
+           MOVE PM-PROC TO SEL-PROC.
+
+       P0.
+           CONTINUE.
 
-       P1. 
-           READ CHARCUR 
+       P1.
+           READ CHARCUR
              AT END
              GO TO P99.
 
-           IF CC-DATE-T = "12312022"
-              DISPLAY CHARCUR01
-              ACCEPT OMITTED.
+           IF SEL-DATE NOT = SPACE AND CC-DATE-T NOT = SEL-DATE
+               GO TO P1.
+           IF SEL-PAYCODE NOT = SPACE AND CC-PAYCODE NOT = SEL-PAYCODE
+               GO TO P1.
+           IF SEL-PROC NOT = SPACE AND CC-PROC NOT = SEL-PROC
+               GO TO P1.
+
+           MOVE SPACE TO FILEOUT01
+           MOVE CHARCUR01 TO FILEOUT01
+           WRITE FILEOUT01.
+           ADD 1 TO SEL-COUNT.
+
+           GO TO P1.
 
-           GO TO P1.     
-       
        P99.
-           CLOSE CHARCUR.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE CHARCUR PARMFILE FILEOUT SUMLOG.
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "96CMSCHG" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE SEL-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
