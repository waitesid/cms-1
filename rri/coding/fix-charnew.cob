@@ -21,30 +21,68 @@
                ACCESS MODE IS DYNAMIC RECORD KEY IS PROC-KEY
                LOCK MODE MANUAL.
 
+           SELECT PROCRATE ASSIGN TO   "S50" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS PROCRATE-KEY
+               LOCK MODE MANUAL.
+
+           SELECT FEEHIST ASSIGN TO    "S45" ORGANIZATION IS
+               LINE SEQUENTIAL.
+
+           SELECT SUMLOG ASSIGN TO     "S166" ORGANIZATION IS
+               LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
 
        FD  CHARNEW.
-           COPY charnew.CPY IN "C:\Users\sid\cms\copylib\rri". 
-       
+           COPY "charnew.cpy".
+
        FD  FILEOUT.
-       01  FILEOUT01 PIC X(80).   
+       01  FILEOUT01 PIC X(80).
 
        FD  PROCFILE.
-           COPY procfile.CPY IN "C:\Users\sid\cms\copylib\rri". 
+           COPY "procfile.cpy".
+
+       FD  PROCRATE.
+           COPY "procrate.cpy".
+
+       FD  FEEHIST.
+       01  FEEHIST01.
+           02 FH-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 FH-KEY8 PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 FH-KEY3 PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 FH-PROC PIC X(7).
+           02 FILLER PIC X VALUE SPACE.
+           02 FH-OLD-AMOUNT PIC ZZZ9.99.
+           02 FILLER PIC X VALUE SPACE.
+           02 FH-NEW-AMOUNT PIC ZZZ9.99.
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
 
        WORKING-STORAGE SECTION.
 
        01  CONSTANTS.
            02 AMT PIC S9999999V99 VALUE 0.
            02 NEF-11 PIC ZZ,ZZZ,ZZ9.99CR.
+       01  PICKED-AMOUNT PIC 9(4)V99.
+       01  RATE-DATE-FLAG PIC X.
+       01  RUN-DATE PIC X(8).
+       01  REPRICE-COUNT PIC 9(7) VALUE 0.
 
        PROCEDURE DIVISION.
 
        0005-START.
            OPEN I-O CHARNEW
-           OPEN INPUT PROCFILE.
+           OPEN INPUT PROCFILE
+           OPEN INPUT PROCRATE.
            OPEN OUTPUT FILEOUT.
+           OPEN EXTEND FEEHIST.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
 
        P1.
            READ CHARNEW
@@ -57,20 +95,97 @@
              INVALID
                DISPLAY "NO PROC ON FILE"
            END-READ
-           
-           
+
+           PERFORM PICK-RATE THRU PICK-RATE-EXIT
+
            IF CD-DATE-T(1:4) NOT = 2022
-               AND CD-AMOUNT NOT = PROC-AMOUNT
-               STRING "SINCE " CD-DATE-T(1:4) " FOR ACCT " CD-KEY8 
-                      " CHANGING FEE TO " PROC-AMOUNT
+               AND CD-AMOUNT NOT = PICKED-AMOUNT
+               STRING "SINCE " CD-DATE-T(1:4) " FOR ACCT " CD-KEY8
+                      " CHANGING FEE TO " PICKED-AMOUNT
                       " FOR PROCEDURE " CD-PROC
                DELIMITED BY SIZE INTO FILEOUT01
                WRITE FILEOUT01
-               MOVE PROC-AMOUNT TO CD-AMOUNT
+               PERFORM FEE-VERSION THRU FEE-VERSION-EXIT
+               MOVE PICKED-AMOUNT TO CD-AMOUNT
                REWRITE CHARNEW01
+               ADD 1 TO REPRICE-COUNT
            END-IF
 
            GO TO P1.
+
+      *******  PROCRATE CARRIES A RATE PER PROCEDURE/PAYER COMBINATION,
+      *******  EACH WITH ITS OWN EFFECTIVE/TERM WINDOW, SO A CHARGE
+      *******  REPRICES AT THE RATE THAT WAS IN EFFECT ON ITS OWN
+      *******  DATE OF SERVICE RATHER THAN WHATEVER RATE IS CURRENT
+      *******  TODAY. IF THE PAYER HAS NO RATE ON FILE FOR THE DATE
+      *******  OF SERVICE, FALL BACK TO PROCFILE'S STANDARD RATE.
+
+       PICK-RATE.
+           MOVE PROC-AMOUNT TO PICKED-AMOUNT
+           MOVE CD-PROC TO PR-PROC
+           MOVE CD-PAYCODE TO PR-PAYCODE
+           READ PROCRATE
+             INVALID
+               GO TO PICK-RATE-EXIT
+           END-READ
+
+           PERFORM RATE-DATE-CHECK THRU RATE-DATE-CHECK-EXIT
+           IF RATE-DATE-FLAG = "N"
+               GO TO PICK-RATE-EXIT
+           END-IF
+
+           MOVE PR-AMOUNT TO PICKED-AMOUNT.
+       PICK-RATE-EXIT.
+           EXIT.
+
+      *******  A PROCRATE ROW ONLY APPLIES WHILE THE CHARGE'S DATE OF
+      *******  SERVICE FALLS WITHIN THE RATE'S EFFECTIVE/TERM WINDOW --
+      *******  SAME "00000000"/SPACE-MEANS-OPEN-ENDED RULE AS CCI005'S
+      *******  CCI-DATE-CHECK.
+
+       RATE-DATE-CHECK.
+           MOVE "Y" TO RATE-DATE-FLAG
+           IF PR-DATE-EFF NOT = SPACE
+               AND PR-DATE-EFF NOT = "00000000"
+               IF CD-DATE-T < PR-DATE-EFF
+                   MOVE "N" TO RATE-DATE-FLAG
+               END-IF
+           END-IF
+           IF PR-DATE-TERM NOT = SPACE
+               AND PR-DATE-TERM NOT = "00000000"
+               IF CD-DATE-T > PR-DATE-TERM
+                   MOVE "N" TO RATE-DATE-FLAG
+               END-IF
+           END-IF.
+       RATE-DATE-CHECK-EXIT.
+           EXIT.
+
+      *******  BEFORE THE NEW FEE OVERWRITES CD-AMOUNT, RECORD THE
+      *******  OLD/NEW RATE ON FEEHIST SO THE SCHEDULE CHANGE IS
+      *******  TRACEABLE INSTEAD OF BEING LOST TO THE REWRITE.
+
+       FEE-VERSION.
+           MOVE SPACE TO FEEHIST01
+           ACCEPT FH-DATE FROM DATE YYYYMMDD
+           MOVE CD-KEY8 TO FH-KEY8
+           MOVE CD-KEY3 TO FH-KEY3
+           MOVE CD-PROC TO FH-PROC
+           MOVE CD-AMOUNT TO FH-OLD-AMOUNT
+           MOVE PICKED-AMOUNT TO FH-NEW-AMOUNT
+           WRITE FEEHIST01.
+       FEE-VERSION-EXIT.
+           EXIT.
+
        P2.
-           CLOSE CHARNEW FILEOUT.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE CHARNEW PROCFILE PROCRATE FILEOUT FEEHIST SUMLOG.
            STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "FIXCHNEW" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE REPRICE-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
