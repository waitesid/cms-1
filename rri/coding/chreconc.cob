@@ -0,0 +1,214 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  new program - month-end charge-lifecycle
+      *                reconciliation across CHARNEW, CHARCUR and
+      *                CHARFILE: control totals for each file plus a
+      *                list of active CHARCUR charges with no matching
+      *                CHARFILE master and ones whose amount drifted
+      *                from the master after the fact.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. chreconc.
+       AUTHOR. S WAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHARNEW ASSIGN TO   "S30" ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL RECORD KEY IS CHARNEW-KEY.
+
+           SELECT CHARCUR ASSIGN TO   "S35" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+               ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+               LOCK MODE MANUAL.
+
+           SELECT CHARFILE ASSIGN TO  "S40" ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC RECORD KEY IS CHARFILE-KEY
+               LOCK MODE MANUAL.
+
+           SELECT RECONRPT ASSIGN TO  "S45" ORGANIZATION IS
+               LINE SEQUENTIAL.
+
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION IS
+               LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CHARNEW.
+           COPY "charnew.cpy".
+
+       FD  CHARCUR.
+           COPY "charcur.cpy".
+
+       FD  CHARFILE.
+           COPY "charfile.cpy".
+
+       FD  RECONRPT.
+       01  RECONRPT-REC PIC X(80).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  RUN-DATE PIC X(8).
+
+       01  CN-COUNT PIC 9(7) VALUE 0.
+       01  CN-TOTAL PIC S9(9)V99 VALUE 0.
+       01  CC-COUNT PIC 9(7) VALUE 0.
+       01  CC-TOTAL PIC S9(9)V99 VALUE 0.
+       01  CF-COUNT PIC 9(7) VALUE 0.
+       01  CF-TOTAL PIC S9(9)V99 VALUE 0.
+       01  ORPHAN-COUNT PIC 9(7) VALUE 0.
+       01  MISMATCH-COUNT PIC 9(7) VALUE 0.
+
+       01  NEF-9 PIC ZZZ,ZZZ,ZZ9.99CR.
+       01  NEF-CNT PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN INPUT CHARNEW.
+           OPEN INPUT CHARCUR.
+           OPEN I-O CHARFILE.
+           OPEN OUTPUT RECONRPT.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+      *******  PASS 1 -- CONTROL TOTALS FOR CHARNEW (STAGED CHARGES
+      *******  NOT YET LOADED TO THE CHARFILE MASTER).
+
+       P1.
+           READ CHARNEW
+             AT END
+               GO TO P2
+           END-READ
+
+           ADD 1 TO CN-COUNT
+           ADD CD-AMOUNT OF CHARNEW01 TO CN-TOTAL
+           GO TO P1.
+
+      *******  PASS 2 -- CONTROL TOTALS FOR CHARCUR (THE ACTIVE
+      *******  BILLING SET) AND, FOR EACH, CONFIRM A CHARFILE MASTER
+      *******  RECORD EXISTS FOR IT AND STILL AGREES ON AMOUNT.
+
+       P2.
+           MOVE SPACE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO P3
+           END-START.
+
+       P2-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO P3
+           END-READ
+
+           ADD 1 TO CC-COUNT
+           ADD CC-AMOUNT TO CC-TOTAL
+           PERFORM CHECK-MASTER THRU CHECK-MASTER-EXIT
+           GO TO P2-1.
+
+       CHECK-MASTER.
+           MOVE CHARCUR-KEY TO CHARFILE-KEY
+           READ CHARFILE
+             INVALID
+               ADD 1 TO ORPHAN-COUNT
+               MOVE SPACE TO RECONRPT-REC
+               STRING "NO CHARFILE MASTER FOR " CHARCUR-KEY
+                   DELIMITED BY SIZE INTO RECONRPT-REC
+               WRITE RECONRPT-REC
+               GO TO CHECK-MASTER-EXIT
+           END-READ
+
+           IF CD-AMOUNT OF CHARFILE01 NOT = CC-AMOUNT
+               ADD 1 TO MISMATCH-COUNT
+               MOVE SPACE TO RECONRPT-REC
+               STRING "AMOUNT MISMATCH " CHARCUR-KEY
+                   " CHARCUR=" CC-AMOUNT
+                   " CHARFILE=" CD-AMOUNT OF CHARFILE01
+                   DELIMITED BY SIZE INTO RECONRPT-REC
+               WRITE RECONRPT-REC
+           END-IF.
+       CHECK-MASTER-EXIT.
+           EXIT.
+
+      *******  PASS 3 -- CONTROL TOTALS FOR THE CHARFILE MASTER.
+
+       P3.
+           MOVE SPACE TO CHARFILE-KEY
+           START CHARFILE KEY NOT < CHARFILE-KEY
+             INVALID
+               GO TO P4
+           END-START.
+
+       P3-1.
+           READ CHARFILE NEXT
+             AT END
+               GO TO P4
+           END-READ
+
+           ADD 1 TO CF-COUNT
+           ADD CD-AMOUNT OF CHARFILE01 TO CF-TOTAL
+           GO TO P3-1.
+
+       P4.
+           MOVE SPACE TO RECONRPT-REC
+           STRING "CHARGE LIFECYCLE RECONCILIATION FOR " RUN-DATE
+               DELIMITED BY SIZE INTO RECONRPT-REC
+           WRITE RECONRPT-REC.
+
+           MOVE CN-COUNT TO NEF-CNT
+           MOVE CN-TOTAL TO NEF-9
+           MOVE SPACE TO RECONRPT-REC
+           STRING "CHARNEW   " NEF-CNT "  " NEF-9
+               DELIMITED BY SIZE INTO RECONRPT-REC
+           WRITE RECONRPT-REC.
+
+           MOVE CC-COUNT TO NEF-CNT
+           MOVE CC-TOTAL TO NEF-9
+           MOVE SPACE TO RECONRPT-REC
+           STRING "CHARCUR   " NEF-CNT "  " NEF-9
+               DELIMITED BY SIZE INTO RECONRPT-REC
+           WRITE RECONRPT-REC.
+
+           MOVE CF-COUNT TO NEF-CNT
+           MOVE CF-TOTAL TO NEF-9
+           MOVE SPACE TO RECONRPT-REC
+           STRING "CHARFILE  " NEF-CNT "  " NEF-9
+               DELIMITED BY SIZE INTO RECONRPT-REC
+           WRITE RECONRPT-REC.
+
+           MOVE ORPHAN-COUNT TO NEF-CNT
+           MOVE SPACE TO RECONRPT-REC
+           STRING "CHARCUR RECORDS WITH NO CHARFILE MASTER: " NEF-CNT
+               DELIMITED BY SIZE INTO RECONRPT-REC
+           WRITE RECONRPT-REC.
+
+           MOVE MISMATCH-COUNT TO NEF-CNT
+           MOVE SPACE TO RECONRPT-REC
+           STRING "CHARCUR/CHARFILE AMOUNT MISMATCHES:      " NEF-CNT
+               DELIMITED BY SIZE INTO RECONRPT-REC
+           WRITE RECONRPT-REC.
+
+       P9.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE CHARNEW CHARCUR CHARFILE RECONRPT SUMLOG.
+           DISPLAY "CHARGE RECONCILIATION RUN HAS ENDED".
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "CHRECONC" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE CC-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
