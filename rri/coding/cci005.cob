@@ -26,22 +26,79 @@
            SELECT FILEOUT ASSIGN TO  "S40" ORGANIZATION
                LINE SEQUENTIAL.
 
+           SELECT AUDITLOG ASSIGN TO "S45" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT RETRYQ ASSIGN TO "S50" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT MOD59RPT ASSIGN TO "S55" ORGANIZATION
+               LINE SEQUENTIAL.
+
+           SELECT EXCPRPT ASSIGN TO "S60" ORGANIZATION
+               LINE SEQUENTIAL.
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+               LINE SEQUENTIAL.
+
        DATA DIVISION.
 
        FILE SECTION.
 
        FD  CHARCUR.
-           COPY charcur.CPY IN "C:\Users\sid\cms\copylib\rri".                
+           COPY "charcur.cpy".                
 
        FD  CCIFILE.
-           COPY ccifile.CPY IN "C:\Users\sid\cms\copylib".                
+           COPY "ccifile.cpy".                
 
        FD  FILEOUT.
        01  FILEOUT01 PIC X(120).
 
        FD  CHARFILE.
-           COPY charfile.CPY IN "C:\Users\sid\cms\copylib\rri".           
-     
+           COPY "charfile.cpy".
+
+       FD  AUDITLOG.
+       01  AUDITLOG01.
+           02 AL-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 AL-TIME PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 AL-KEY PIC X(11).
+           02 FILLER PIC X VALUE SPACE.
+           02 AL-NAME PIC X(24).
+           02 FILLER PIC X VALUE SPACE.
+           02 AL-OLD-MODS PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AL-NEW-MODS PIC X(6).
+           02 FILLER PIC X VALUE SPACE.
+           02 AL-REASON PIC X(40).
+
+       FD  RETRYQ.
+       01  RETRYQ01.
+           02 RQ-KEY PIC X(11).
+           02 FILLER PIC X VALUE SPACE.
+           02 RQ-ACTION PIC X(7).
+           02 FILLER PIC X VALUE SPACE.
+           02 RQ-NAME PIC X(24).
+
+       FD  MOD59RPT.
+       01  MOD59RPT01.
+           02 M59-KEY PIC X(11).
+           02 FILLER PIC X VALUE SPACE.
+           02 M59-PROC-A PIC X(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 M59-PROC-Z PIC X(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 M59-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 M59-PROMPT PIC X(40) VALUE
+               "VERIFY DOCUMENTATION SUPPORTS MOD 59".
+
+       FD  EXCPRPT.
+       01  EXCPRPT01 PIC X(120).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
        WORKING-STORAGE SECTION.
 
        01  DATE-TAB01.
@@ -72,12 +129,29 @@
        01  R PIC 99.
        01  S PIC 99.
        01  CHARCUR-FLAG PIC 9.
+       01  AL-OLD-MOD2 PIC XX.
+       01  AL-OLD-MOD3 PIC XX.
+       01  AL-OLD-MOD4 PIC XX.
+       01  AL-REASON-WS PIC X(40).
+       01  AL-REASON-CODE PIC XXX.
+       01  LOCK-OK PIC X.
+       01  LOCK-RETRY-CNT PIC 9.
+       01  RQ-ACTION-WS PIC X(7).
+       01  CCI-DATE-FLAG PIC X.
+       01  RUN-DATE PIC X(8).
+       01  RUN-REC-COUNT PIC 9(7) VALUE 0.
       *
        PROCEDURE DIVISION.
        P0.
-           OPEN I-O CHARFILE 
+           OPEN I-O CHARFILE
            OPEN INPUT CCIFILE CHARCUR.
            OPEN OUTPUT FILEOUT
+           OPEN EXTEND AUDITLOG
+           OPEN EXTEND RETRYQ
+           OPEN EXTEND MOD59RPT
+           OPEN OUTPUT EXCPRPT
+           OPEN EXTEND SUMLOG
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
            MOVE SPACE TO CHARFILE-KEY.
 
        P0-1.
@@ -167,6 +241,7 @@
            EXIT.        
 
        P14.
+           ADD 1 TO RUN-REC-COUNT
            MOVE CD-KEY8 TO HOLD-IT
            IF X < 2
                MOVE SPACE TO CD-KEY3
@@ -197,22 +272,26 @@
                AND (MOD2-TAB(A) = MOD2-TAB(Z))                  
 
                IF KEY-TAB(A) = SPACE
-                   MOVE SPACE TO FILEOUT01
-                   STRING "MOD 76/77 NEEDED DUE TO POSTED CHARGE, DOS " 
-                   DATE-TAB(A) ", CPT " PROC-TAB(A) 
+                   MOVE SPACE TO EXCPRPT01
+                   STRING "MOD 76/77 NEEDED DUE TO POSTED CHARGE, DOS "
+                   DATE-TAB(A) ", CPT " PROC-TAB(A)
                    ", MOD2 " MOD2-TAB(A) " FOR " KEY-TAB(Z)(1:8)
-                   DELIMITED BY SIZE INTO FILEOUT01
-                   WRITE FILEOUT01
+                   DELIMITED BY SIZE INTO EXCPRPT01
+                   WRITE EXCPRPT01
                    MOVE KEY-TAB(Z) TO CHARFILE-KEY
                ELSE
                    MOVE KEY-TAB(A) TO CHARFILE-KEY
                END-IF    
 
-               READ CHARFILE WITH LOCK
-                 INVALID
-                   DISPLAY CHARFILE-KEY " LOCKED"
+               MOVE "MOD7677" TO RQ-ACTION-WS
+               PERFORM LOCK-RETRY THRU LOCK-RETRY-EXIT
+               IF LOCK-OK = "N"
                    GO TO P16-EXIT
-               END-READ   
+               END-IF
+
+               MOVE CD-MOD2 TO AL-OLD-MOD2
+               MOVE CD-MOD3 TO AL-OLD-MOD3
+               MOVE CD-MOD4 TO AL-OLD-MOD4
 
                IF CD-MOD2 = SPACE
                    MOVE "76" TO CD-MOD2
@@ -234,13 +313,13 @@
                    
                    GO TO P16-1
                ELSE
-                 MOVE SPACE TO FILEOUT01
+                 MOVE SPACE TO EXCPRPT01
                  STRING KEY-TAB(A) " " KEY-TAB(Z) " "
-                   "did NOT change mods for " CD-NAME " DOS " CD-DATE-T 
+                   "did NOT change mods for " CD-NAME " DOS " CD-DATE-T
                    " MOD2 " CD-MOD2 " MOD3 " CD-MOD3 " MOD4 " CD-MOD4
-                   DELIMITED BY SIZE INTO FILEOUT01
-                 WRITE FILEOUT01            
-               END-IF                   
+                   DELIMITED BY SIZE INTO EXCPRPT01
+                 WRITE EXCPRPT01
+               END-IF
            END-IF
 
            GO TO P16-EXIT.        
@@ -252,6 +331,10 @@
                CD-MOD2 " MOD3 " CD-MOD3 " " CD-MOD4
                DELIMITED BY SIZE INTO FILEOUT01
            WRITE FILEOUT01.
+           MOVE "MOD 76/77 ADDED" TO AL-REASON-WS
+           PERFORM AUDIT-WRITE THRU AUDIT-WRITE-EXIT.
+           MOVE "M77" TO AL-REASON-CODE
+           PERFORM ADJ-MARK THRU ADJ-MARK-EXIT.
            REWRITE CHARFILE01.
 
        P16-EXIT.
@@ -284,11 +367,11 @@
            END-IF
 
            IF IND-X = "0"
-               MOVE SPACE TO FILEOUT01
+               MOVE SPACE TO EXCPRPT01
                STRING KEY-TAB(A) " " KEY-TAB(Z) " "
                    "CAN NOT BILL THESE 2 TOGETHER PER NCCI (0)."
-                   DELIMITED BY SIZE INTO FILEOUT01
-               WRITE FILEOUT01        
+                   DELIMITED BY SIZE INTO EXCPRPT01
+               WRITE EXCPRPT01
                GO TO P19-EXIT
            END-IF.
 
@@ -306,42 +389,64 @@
                MOVE KEY-TAB(Z) TO CHARFILE-KEY
            ELSE
                IF KEY-TAB(A) = SPACE
-                   MOVE SPACE TO FILEOUT01
+                   MOVE SPACE TO EXCPRPT01
                    STRING "MOD 59 MISSED, DOS " DATE-TAB(A)
                    ", CPT " PROC-TAB(A) ", MOD2 " MOD2-TAB(A)
                    " FOR " KEY-TAB(Z)(1:8)
-                   DELIMITED BY SIZE INTO FILEOUT01
-                   WRITE FILEOUT01
+                   DELIMITED BY SIZE INTO EXCPRPT01
+                   WRITE EXCPRPT01
                    GO TO P19-EXIT
                ELSE
                    MOVE KEY-TAB(A) TO CHARFILE-KEY
                END-IF    
            END-IF  
            
-           READ CHARFILE WITH LOCK
-             INVALID 
+           MOVE "MOD59" TO RQ-ACTION-WS
+           PERFORM LOCK-RETRY THRU LOCK-RETRY-EXIT
+           IF LOCK-OK = "N"
                GO TO P19-EXIT
-           END-READ
+           END-IF
 
-           MOVE SPACE TO FILEOUT01
-           STRING KEY-TAB(A) " " KEY-TAB(Z) " "
-               "ADDING MOD 59 FOR " proc-tab(a) " " proc-tab(z)
-               " DOS " CD-DATE-T
-               DELIMITED BY SIZE INTO FILEOUT01
-           WRITE FILEOUT01  
+           MOVE CD-MOD2 TO AL-OLD-MOD2
+           MOVE CD-MOD3 TO AL-OLD-MOD3
+           MOVE CD-MOD4 TO AL-OLD-MOD4
 
            IF CD-MOD2 = SPACE
                MOVE "59" TO CD-MOD2
+               GO TO P19-2
            END-IF
-           
-           IF CD-MOD2 NOT = SPACE AND 
+
+           IF CD-MOD2 NOT = SPACE AND
              CD-MOD2 NOT = "59" AND
              CD-MOD3 = SPACE
              MOVE "59" TO CD-MOD3
+             GO TO P19-2
            END-IF.
 
+           MOVE SPACE TO EXCPRPT01
+           STRING KEY-TAB(A) " " KEY-TAB(Z) " "
+             "did NOT change mods for " CD-NAME " DOS " CD-DATE-T
+             " MOD2 " CD-MOD2 " MOD3 " CD-MOD3 " MOD4 " CD-MOD4
+             DELIMITED BY SIZE INTO EXCPRPT01
+           WRITE EXCPRPT01
+           GO TO P19-EXIT.
+
+       P19-2.
+           MOVE SPACE TO FILEOUT01
+           STRING KEY-TAB(A) " " KEY-TAB(Z) " "
+               "ADDING MOD 59 FOR " proc-tab(a) " " proc-tab(z)
+               " DOS " CD-DATE-T
+               DELIMITED BY SIZE INTO FILEOUT01
+           WRITE FILEOUT01.
+
+           MOVE "MOD 59 ADDED" TO AL-REASON-WS
+           PERFORM AUDIT-WRITE THRU AUDIT-WRITE-EXIT.
+           MOVE "M59" TO AL-REASON-CODE
+           PERFORM ADJ-MARK THRU ADJ-MARK-EXIT.
            REWRITE CHARFILE01.
 
+           PERFORM MOD59-PROMPT THRU MOD59-PROMPT-EXIT.
+
        P19-EXIT.
            EXIT.
 
@@ -356,6 +461,11 @@
                GO TO CCI-2
            END-READ
 
+           PERFORM CCI-DATE-CHECK THRU CCI-DATE-CHECK-EXIT
+           IF CCI-DATE-FLAG = "N"
+               GO TO CCI-2
+           END-IF
+
            MOVE CCI-IND TO IND-X
            MOVE 1 TO FLAG
            GO TO CCI-3.
@@ -367,12 +477,41 @@
              INVALID
                GO TO CCI-3
            END-READ
+
+           PERFORM CCI-DATE-CHECK THRU CCI-DATE-CHECK-EXIT
+           IF CCI-DATE-FLAG = "N"
+               GO TO CCI-3
+           END-IF
+
            MOVE CCI-IND TO IND-X
            MOVE 2 TO FLAG.
 
        CCI-3.
            EXIT.
 
+*******  AN NCCI EDIT ONLY APPLIES WHILE THE CHARGE'S DATE OF
+*******  SERVICE FALLS WITHIN THE EDIT'S EFFECTIVE/TERM WINDOW.
+*******  "00000000" OR SPACE IN EITHER DATE MEANS THAT END OF THE
+*******  WINDOW IS OPEN (NO BEGIN DATE ON FILE, OR NOT YET TERMED).
+
+       CCI-DATE-CHECK.
+           MOVE "Y" TO CCI-DATE-FLAG
+           IF CCI-DATE-EFF NOT = SPACE
+               AND CCI-DATE-EFF NOT = "00000000"
+               IF DATE-TAB(Z) < CCI-DATE-EFF
+                   MOVE "N" TO CCI-DATE-FLAG
+               END-IF
+           END-IF
+           IF CCI-DATE-TERM NOT = SPACE
+               AND CCI-DATE-TERM NOT = "00000000"
+               IF DATE-TAB(Z) > CCI-DATE-TERM
+                   MOVE "N" TO CCI-DATE-FLAG
+               END-IF
+           END-IF.
+
+       CCI-DATE-CHECK-EXIT.
+           EXIT.
+
        P26.
            IF CC-DATE-T = DATE-TAB(R)
                MOVE 1 TO CHARCUR-FLAG
@@ -382,6 +521,78 @@
        P26-EXIT.
            EXIT.
 
+       AUDIT-WRITE.
+           MOVE SPACE TO AUDITLOG01
+           ACCEPT AL-DATE FROM DATE YYYYMMDD
+           ACCEPT AL-TIME FROM TIME
+           MOVE CHARFILE-KEY TO AL-KEY
+           MOVE CD-NAME TO AL-NAME
+           STRING AL-OLD-MOD2 AL-OLD-MOD3 AL-OLD-MOD4
+               DELIMITED BY SIZE INTO AL-OLD-MODS
+           STRING CD-MOD2 CD-MOD3 CD-MOD4
+               DELIMITED BY SIZE INTO AL-NEW-MODS
+           MOVE AL-REASON-WS TO AL-REASON
+           WRITE AUDITLOG01.
+
+       AUDIT-WRITE-EXIT.
+           EXIT.
+
+      *******  STAMP THE CHARGE LINE ITSELF WITH THE CODE FOR THE
+      *******  CHANGE JUST MADE AND WHICH PROGRAM/RUN MADE IT, SO A
+      *******  GLANCE AT THE MASTER RECORD SHOWS WHAT LAST TOUCHED IT
+      *******  WITHOUT HAVING TO SCAN ALL OF AUDITLOG.
+
+       ADJ-MARK.
+           MOVE AL-REASON-CODE TO CD-ADJ-REASON
+           MOVE "CCI005" TO CD-ADJ-OPID
+           MOVE RUN-DATE TO CD-ADJ-DATE.
+       ADJ-MARK-EXIT.
+           EXIT.
+
+      *******  MODIFIER 59 IS ONLY APPROPRIATE WHEN THE RECORD SHOWS
+      *******  THESE TWO SERVICES WERE TRULY DISTINCT -- ADDING IT
+      *******  AUTOMATICALLY TO GET PAST AN NCCI EDIT IS NO SUBSTITUTE
+      *******  FOR A CODER CONFIRMING THE DOCUMENTATION SUPPORTS THAT.
+      *******  EVERY AUTO-ADDED MOD 59 GOES ON MOD59RPT FOR THAT
+      *******  REVIEW BEFORE THE CLAIM GOES OUT THE DOOR.
+
+       MOD59-PROMPT.
+           MOVE SPACE TO MOD59RPT01
+           MOVE "VERIFY DOCUMENTATION SUPPORTS MOD 59" TO M59-PROMPT
+           MOVE CHARFILE-KEY TO M59-KEY
+           MOVE PROC-TAB(A) TO M59-PROC-A
+           MOVE PROC-TAB(Z) TO M59-PROC-Z
+           MOVE CD-DATE-T TO M59-DATE
+           WRITE MOD59RPT01.
+       MOD59-PROMPT-EXIT.
+           EXIT.
+
+*******  TRY A FEW TIMES TO GET THE LOCK BEFORE GIVING UP; ANYTHING
+*******  STILL LOCKED AFTER THAT GOES ON RETRYQ FOR A LATER PASS
+*******  INSTEAD OF JUST BEING SKIPPED SILENTLY.
+
+       LOCK-RETRY.
+           MOVE 0 TO LOCK-RETRY-CNT
+           MOVE "Y" TO LOCK-OK.
+
+       LOCK-RETRY-1.
+           READ CHARFILE WITH LOCK
+             INVALID
+               ADD 1 TO LOCK-RETRY-CNT
+               IF LOCK-RETRY-CNT < 3
+                   GO TO LOCK-RETRY-1
+               END-IF
+               DISPLAY CHARFILE-KEY " LOCKED, QUEUED TO RETRYQ"
+               MOVE SPACE TO RETRYQ01
+               MOVE CHARFILE-KEY TO RQ-KEY
+               MOVE RQ-ACTION-WS TO RQ-ACTION
+               WRITE RETRYQ01
+               MOVE "N" TO LOCK-OK
+           END-READ.
+
+       LOCK-RETRY-EXIT.
+           EXIT.
+
        P4.
            IF X > 1
                COMPUTE Y = X - 1
@@ -389,5 +600,16 @@
                PERFORM P18 THRU P20 VARYING Z FROM 1 BY 1 UNTIL Z > Y
            END-IF
            
-           CLOSE CHARFILE CCIFILE FILEOUT CHARCUR. 
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE CHARFILE CCIFILE FILEOUT CHARCUR AUDITLOG RETRYQ
+               MOD59RPT EXCPRPT SUMLOG.
            STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "CCI005" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE RUN-REC-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
