@@ -25,7 +25,10 @@
        
            SELECT WORK245 ASSIGN TO "S60" ORGANIZATION LINE
            SEQUENTIAL.
-       
+
+           SELECT WORKLIST ASSIGN TO "S80" ORGANIZATION LINE
+           SEQUENTIAL.
+
            SELECT GARFILE ASSIGN TO "S65" ORGANIZATION IS INDEXED
            ACCESS MODE IS DYNAMIC  RECORD KEY IS G-GARNO
            ALTERNATE RECORD KEY IS G-ACCT WITH DUPLICATES.
@@ -40,7 +43,10 @@
        
            SELECT PROCFILE ASSIGN TO "S75" ORGANIZATION IS INDEXED
            ACCESS IS DYNAMIC  RECORD KEY IS PROC-KEY.
-       
+
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION LINE
+           SEQUENTIAL.
+
        DATA DIVISION.
        
        FILE SECTION.
@@ -68,6 +74,7 @@
            02 REF-CDNUM PIC X(7).
            02 REF-NAME PIC X(24).
            02 REF-NPI PIC X(10).
+           02 REF-MERGED PIC XXX.
        
        FD GARFILE
            DATA RECORD IS GARFILE01.
@@ -122,7 +129,7 @@
            02 SERVDATE PIC X(8).
        
        FD  ORDFILE.
-           copy "ordfile.cpy" in "c:\Users\sid\cms\copylib\rri".
+           copy "ordfile.cpy".
        
        FD ACTFILE
            DATA RECORD IS ACTFILE01.
@@ -196,6 +203,23 @@
            02 FILLER PIC X VALUE SPACE.
            02 ER-4 PIC X(15).
 
+       FD  WORKLIST.
+       01  WORKLIST01.
+           02 WL-ACTNO PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 WL-NAME PIC X(24).
+           02 FILLER PIC X VALUE SPACE.
+           02 WL-PROC PIC X(5).
+           02 FILLER PIC X VALUE SPACE.
+           02 WL-MOD PIC XX.
+           02 FILLER PIC X VALUE SPACE.
+           02 WL-SVCDATE PIC 9(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 WL-REASON PIC X(22).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
        WORKING-STORAGE SECTION.
        01  FLAG PIC 9.
        01  NAME-TAB PIC X OCCURS 24 TIMES.
@@ -228,12 +252,33 @@
            02 FILLER PIC X(4).
 
        01  TITLE-FLAG PIC 9.
-       01  ANS PIC X.
-      
+
+       01  STATE-CK PIC XX.
+       01  STATE-SRC PIC X(4).
+       01  GAR-FOUND PIC X.
+
+       01  NPI-CK.
+           02 NPI-PREFIX PIC X(5) VALUE "80840".
+           02 NPI-DIGITS PIC X(10).
+       01  NPI-CK-R REDEFINES NPI-CK.
+           02 NPI-DIGIT OCCURS 15 TIMES PIC 9.
+       01  NPI-IDX PIC 99.
+       01  NPI-SUM PIC 9(4).
+       01  NPI-DBL PIC 99.
+       01  NPI-EVEN PIC 9.
+       01  NPI-REM PIC 9.
+       01  NPI-VALID-FLAG PIC X.
+
+       01  RUN-DATE PIC X(8).
+       01  WORK-COUNT PIC 9(7) VALUE 0.
+
        PROCEDURE DIVISION.
        P0.
            OPEN INPUT ACTFILE REFPHY ORDFILE PROCFILE WORK245 GARFILE.
            OPEN OUTPUT ERROR-FILE.
+           OPEN EXTEND WORKLIST.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
        P8.
            READ WORK245
              AT END 
@@ -243,13 +288,13 @@
 
            MOVE WORK-1 TO A-ACTNO
            READ ACTFILE
-             INVALID 
+             INVALID
                DISPLAY "BAD MRN, THIS CAN'T BE! LOOK IN ERRORFILE AFTER"
-               ACCEPT ANS     
                WRITE ERROR-FILE01 FROM WORK24501
                GO TO P8
            END-READ
 
+           ADD 1 TO WORK-COUNT
            MOVE SERVDATE TO ER-0
            MOVE A-ACTNO TO ER-1 
            MOVE A-GARNAME TO ER-2
@@ -262,7 +307,78 @@
                GO TO P8
            END-IF.
 
-       P12-1. 
+           MOVE "N" TO GAR-FOUND
+           MOVE A-STATE TO STATE-CK
+           MOVE "PT  " TO STATE-SRC
+           PERFORM VALIDATE-STATE THRU VALIDATE-STATE-EXIT
+
+           MOVE A-GARNO TO G-GARNO
+           READ GARFILE
+             INVALID
+               CONTINUE
+             NOT INVALID
+               MOVE "Y" TO GAR-FOUND
+           END-READ
+
+           IF GAR-FOUND = "Y"
+               MOVE G-STATE TO STATE-CK
+               MOVE "GAR " TO STATE-SRC
+               PERFORM VALIDATE-STATE THRU VALIDATE-STATE-EXIT
+           END-IF.
+
+           GO TO P12-1.
+
+      *******  VALIDATE A TWO-LETTER STATE CODE AGAINST THE STANDARD
+      *******  USPS ABBREVIATION TABLE BUILT ABOVE; LOGS TO
+      *******  ERROR-FILE INSTEAD OF REJECTING THE RECORD OUTRIGHT.
+
+       VALIDATE-STATE.
+           SEARCH ALL STATE-2
+             AT END
+               MOVE SPACE TO ER-3 ER-4
+               STRING "BAD STATE " STATE-SRC DELIMITED BY SIZE
+                   INTO ER-3
+               MOVE STATE-CK TO ER-4
+               WRITE ERROR-FILE01
+             WHEN STATE-2(S-2) = STATE-CK
+               CONTINUE
+           END-SEARCH.
+       VALIDATE-STATE-EXIT.
+           EXIT.
+
+      *******  CHECK A REFERRING PHYSICIAN'S NPI FOR THE STANDARD
+      *******  10-DIGIT FORMAT AND LUHN CHECK DIGIT (PREFIX THE 10
+      *******  DIGITS WITH THE FIXED "80840" BANK-ID PREFIX, DOUBLE
+      *******  EVERY SECOND DIGIT COUNTING FROM THE CHECK DIGIT, AND
+      *******  THE 15-DIGIT SUM MUST COME OUT AN EVEN MULTIPLE OF 10).
+
+       VALIDATE-NPI.
+           MOVE "N" TO NPI-VALID-FLAG.
+           IF REF-NPI NOT NUMERIC GO TO VALIDATE-NPI-EXIT.
+           MOVE "80840" TO NPI-PREFIX
+           MOVE REF-NPI TO NPI-DIGITS
+           MOVE 0 TO NPI-SUM.
+           PERFORM VALIDATE-NPI-1 THRU VALIDATE-NPI-1-EXIT
+               VARYING NPI-IDX FROM 1 BY 1 UNTIL NPI-IDX > 15.
+           DIVIDE NPI-SUM BY 10 GIVING NPI-DBL REMAINDER NPI-REM.
+           IF NPI-REM = 0 MOVE "Y" TO NPI-VALID-FLAG.
+       VALIDATE-NPI-EXIT.
+           EXIT.
+
+       VALIDATE-NPI-1.
+           DIVIDE NPI-IDX BY 2 GIVING NPI-DBL REMAINDER NPI-EVEN.
+           IF NPI-EVEN NOT = 0
+               ADD NPI-DIGIT(NPI-IDX) TO NPI-SUM
+               GO TO VALIDATE-NPI-1-EXIT
+           END-IF.
+           MOVE NPI-DIGIT(NPI-IDX) TO NPI-DBL
+           MULTIPLY 2 BY NPI-DBL.
+           IF NPI-DBL > 9 SUBTRACT 9 FROM NPI-DBL.
+           ADD NPI-DBL TO NPI-SUM.
+       VALIDATE-NPI-1-EXIT.
+           EXIT.
+
+       P12-1.
            MOVE A-ACTNO TO ORD8
            MOVE SPACE TO ORD3
            
@@ -299,6 +415,14 @@
                MOVE "NO NPI " TO ER-4
                MOVE C-DATE-T TO ER-0
                WRITE ERROR-FILE01
+           ELSE
+               PERFORM VALIDATE-NPI THRU VALIDATE-NPI-EXIT
+               IF NPI-VALID-FLAG NOT = "Y"
+                   MOVE C-REF TO ER-3
+                   MOVE "BAD NPI " TO ER-4
+                   MOVE C-DATE-T TO ER-0
+                   WRITE ERROR-FILE01
+               END-IF
            END-IF
 
            IF C-DOCP = "00" AND C-CPT NOT = "G1004"
@@ -364,16 +488,20 @@
            END-IF.        
 
        C2.
-           IF (DATE-TAB(Z)   = DATE-TAB(T)) AND 
+           IF (DATE-TAB(Z)   = DATE-TAB(T)) AND
               (CHARGE-TAB(Z) = CHARGE-TAB(T)) AND
               (MOD-TAB(Z)    = MOD-TAB(T)) AND
               (DATE-TAB(T) NOT = 0)
-               MOVE "SAME CHARGES?" TO ER-3
-               STRING CHARGE-TAB(Z) "/" DATE-TAB(Z) DELIMITED BY "ZZ"
-               INTO ER-4 
-               WRITE ERROR-FILE01
+               MOVE SPACE TO WORKLIST01
+               MOVE A-ACTNO TO WL-ACTNO
+               MOVE A-GARNAME TO WL-NAME
+               MOVE CHARGE-TAB(Z) TO WL-PROC
+               MOVE MOD-TAB(Z) TO WL-MOD
+               MOVE DATE-TAB(Z) TO WL-SVCDATE
+               MOVE "POSSIBLE DUPLICATE" TO WL-REASON
+               WRITE WORKLIST01
                MOVE 0 TO DATE-TAB(T)
-           END-IF.    
+           END-IF.
 
        BAD-1.
            MOVE SPACE TO ERROR-FILE01.    
@@ -387,7 +515,17 @@
            GO TO P13.           
 
        P20.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
            CLOSE ERROR-FILE GARFILE REFPHY ACTFILE ORDFILE PROCFILE
-                 WORK245.
+                 WORK245 WORKLIST SUMLOG.
            STOP RUN.
 
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "RRI245" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE WORK-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
+
