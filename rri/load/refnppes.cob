@@ -0,0 +1,216 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  new program - refreshes REFPHY's referring
+      *                physician names off the NPPES registry extract
+      *                (a read-only file kept current by that outside
+      *                feed, the same as DOCFILE/AUTHFILE/ELIGFILE) and
+      *                flags any REF-NPI that fails the check-digit
+      *                test or that NPPES no longer carries, so the
+      *                directory does not quietly drift out of date.
+      * 2026-08-09 sw  dropped the REF-NPI alternate key -- this
+      *                program walks REFPHY by REF-KEY and never
+      *                starts on REF-NPI, and the key was never built
+      *                into the physical file anyway.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. refnppes.
+       AUTHOR. SWAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT REFPHY ASSIGN TO "S70" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC  RECORD KEY IS REF-KEY
+           LOCK MODE MANUAL.
+
+           SELECT NPPESFILE ASSIGN TO "S161" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS NPPES-NPI
+           LOCK MODE MANUAL.
+
+           SELECT NPPESLOG ASSIGN TO "S162" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REFPHY
+           DATA RECORD IS REFPHY01.
+       01  REFPHY01.
+           02 REF-KEY PIC XXX.
+           02 REF-BSNUM PIC X(5).
+           02 REF-CRNUM PIC X(6).
+           02 REF-UPIN PIC X(6).
+           02 REF-CDNUM PIC X(7).
+           02 REF-NAME PIC X(24).
+           02 REF-NPI PIC X(10).
+           02 REF-MERGED PIC XXX.
+
+       FD  NPPESFILE
+           DATA RECORD IS NPPESFILE01.
+       01  NPPESFILE01.
+           02 NPPES-NPI PIC X(10).
+           02 NPPES-NAME PIC X(24).
+           02 NPPES-STATUS PIC X.
+
+       FD  NPPESLOG.
+       01  NPPESLOG01.
+           02 NL-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 NL-REF PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 NL-NPI PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 NL-ACTION PIC X(30).
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  RUN-DATE PIC X(8).
+       01  REFRESH-COUNT PIC 9(5) VALUE 0.
+       01  PROBLEM-COUNT PIC 9(5) VALUE 0.
+
+       01  NPI-CK.
+           02 NPI-PREFIX PIC X(5) VALUE "80840".
+           02 NPI-DIGITS PIC X(10).
+       01  NPI-CK-R REDEFINES NPI-CK.
+           02 NPI-DIGIT OCCURS 15 TIMES PIC 9.
+       01  NPI-IDX PIC 99.
+       01  NPI-SUM PIC 9(4).
+       01  NPI-DBL PIC 99.
+       01  NPI-EVEN PIC 9.
+       01  NPI-REM PIC 9.
+       01  NPI-VALID-FLAG PIC X.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN I-O REFPHY.
+           OPEN INPUT NPPESFILE.
+           OPEN OUTPUT NPPESLOG.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+           MOVE SPACE TO REF-KEY
+           START REFPHY KEY NOT < REF-KEY
+             INVALID
+               GO TO P9
+           END-START.
+
+      *******  WALK THE WHOLE REFPHY DIRECTORY. A MERGED (SOFT-DELETED)
+      *******  ENTRY OR ONE WITH NO NPI ON FILE IS SKIPPED -- THERE IS
+      *******  NOTHING FOR NPPES TO REFRESH ON THOSE.
+
+       P1.
+           READ REFPHY NEXT
+             AT END
+               GO TO P9
+           END-READ
+
+           IF REF-MERGED NOT = SPACE
+               GO TO P1
+           END-IF
+
+           IF REF-NPI = SPACE
+               GO TO P1
+           END-IF
+
+           PERFORM VALIDATE-NPI THRU VALIDATE-NPI-EXIT.
+
+           IF NPI-VALID-FLAG NOT = "Y"
+               ADD 1 TO PROBLEM-COUNT
+               MOVE "BAD CHECK DIGIT" TO NL-ACTION
+               PERFORM LOG-NPPES THRU LOG-NPPES-EXIT
+               GO TO P1
+           END-IF
+
+           MOVE REF-NPI TO NPPES-NPI
+           READ NPPESFILE
+             INVALID
+               ADD 1 TO PROBLEM-COUNT
+               MOVE "NOT ON NPPES EXTRACT" TO NL-ACTION
+               PERFORM LOG-NPPES THRU LOG-NPPES-EXIT
+               GO TO P1
+           END-READ
+
+           IF NPPES-STATUS = "D"
+               ADD 1 TO PROBLEM-COUNT
+               MOVE "NPPES SHOWS DEACTIVATED" TO NL-ACTION
+               PERFORM LOG-NPPES THRU LOG-NPPES-EXIT
+               GO TO P1
+           END-IF
+
+           IF NPPES-NAME NOT = SPACE AND NPPES-NAME NOT = REF-NAME
+               MOVE REF-NAME TO NL-ACTION
+               MOVE NPPES-NAME TO REF-NAME
+               REWRITE REFPHY01
+               ADD 1 TO REFRESH-COUNT
+               STRING "NAME REFRESHED FROM " NL-ACTION
+                   DELIMITED BY SIZE INTO NL-ACTION
+               PERFORM LOG-NPPES THRU LOG-NPPES-EXIT
+           END-IF
+
+           GO TO P1.
+
+      *******  SAME LUHN-STYLE NPI CHECK-DIGIT TEST AS RRI245'S OWN
+      *******  VALIDATE-NPI -- THE NPI PREFIX "80840" IS PART OF THE
+      *******  CHECK, NOT JUST A CONSTANT DISPLAYED ELSEWHERE.
+
+       VALIDATE-NPI.
+           MOVE "N" TO NPI-VALID-FLAG.
+           IF REF-NPI NOT NUMERIC GO TO VALIDATE-NPI-EXIT.
+           MOVE "80840" TO NPI-PREFIX
+           MOVE REF-NPI TO NPI-DIGITS
+           MOVE 0 TO NPI-SUM.
+           PERFORM VALIDATE-NPI-1 THRU VALIDATE-NPI-1-EXIT
+               VARYING NPI-IDX FROM 1 BY 1 UNTIL NPI-IDX > 15.
+           DIVIDE NPI-SUM BY 10 GIVING NPI-DBL REMAINDER NPI-REM.
+           IF NPI-REM = 0 MOVE "Y" TO NPI-VALID-FLAG.
+       VALIDATE-NPI-EXIT.
+           EXIT.
+
+       VALIDATE-NPI-1.
+           DIVIDE NPI-IDX BY 2 GIVING NPI-DBL REMAINDER NPI-EVEN.
+           IF NPI-EVEN NOT = 0
+               ADD NPI-DIGIT(NPI-IDX) TO NPI-SUM
+               GO TO VALIDATE-NPI-1-EXIT
+           END-IF.
+           MOVE NPI-DIGIT(NPI-IDX) TO NPI-DBL
+           MULTIPLY 2 BY NPI-DBL.
+           IF NPI-DBL > 9 SUBTRACT 9 FROM NPI-DBL.
+           ADD NPI-DBL TO NPI-SUM.
+       VALIDATE-NPI-1-EXIT.
+           EXIT.
+
+       LOG-NPPES.
+           MOVE SPACE TO NPPESLOG01
+           MOVE RUN-DATE TO NL-DATE
+           MOVE REF-KEY TO NL-REF
+           MOVE REF-NPI TO NL-NPI
+           WRITE NPPESLOG01.
+       LOG-NPPES-EXIT.
+           EXIT.
+
+       P9.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE REFPHY NPPESFILE NPPESLOG SUMLOG.
+           DISPLAY "REFPHY NPPES REFRESH RUN HAS ENDED".
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "REFNPPES" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE REFRESH-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
