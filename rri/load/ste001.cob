@@ -24,6 +24,10 @@
            ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
            LOCK MODE MANUAL.
 
+           SELECT PROCFILE ASSIGN TO "S60" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC RECORD KEY IS PROC-KEY
+           LOCK MODE MANUAL.
+
            SELECT FILEOUT1 ASSIGN TO "S40" ORGANIZATION
            LINE SEQUENTIAL.
 
@@ -34,7 +38,10 @@
            LINE SEQUENTIAL.
 
            SELECT FILEOUT4 ASSIGN TO "S55" ORGANIZATION
-           LINE SEQUENTIAL.           
+           LINE SEQUENTIAL.
+
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
 
        DATA DIVISION.
 
@@ -51,7 +58,7 @@
 	       02 FI-MEDREC PIC X(6).
 	
        FD  CHARCUR.
-           COPY CHARCUR.CPY IN "C:\Users\sid\cms\copylib\rri".
+           COPY "charcur.cpy".
        
        FD  FILEOUT1.
        01  FILEOUT101 PIC X(80).
@@ -66,7 +73,13 @@
        01  FILEOUT401 PIC X(160).
 
        FD  GARFILE.
-           COPY garfile.CPY IN "C:\Users\sid\cms\copylib\rri".
+           COPY "garfile.cpy".
+
+       FD  PROCFILE.
+           COPY "procfile.cpy".
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
 
        WORKING-STORAGE SECTION.
        01  RIGHT-2 PIC XX JUST RIGHT.
@@ -78,12 +91,26 @@
        01  ALF8 PIC X(8).
        01  FI-MEDREC8 PIC X(8).
        01  SAVE-GARNO PIC X(8).
-       
+       01  HOLD-MEDREC8 PIC X(8) VALUE SPACE.
+       01  RUN-DATE PIC X(8).
+       01  REC-COUNT PIC 9(7) VALUE 0.
+
+       01  PROC-TAB01.
+           02 PROC-TAB-ENT OCCURS 20000 TIMES.
+              03 PT-OLD PIC X(7).
+              03 PT-KEY1 PIC X(5).
+       01  PROC-TAB-CNT PIC 9(5) VALUE 0.
+       01  PROC-TAB-NDX PIC 9(5).
+
        PROCEDURE DIVISION.
-       
+
        0005-START.
-           OPEN INPUT FILEIN GARFILE CHARCUR
+           OPEN INPUT FILEIN GARFILE CHARCUR PROCFILE
            OPEN OUTPUT FILEOUT1 FILEOUT2 FILEOUT3 FILEOUT4.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+
+           PERFORM LOAD-PROCTAB THRU LOAD-PROCTAB-EXIT.
 
        P00.
            MOVE SPACE TO FILEIN01
@@ -91,7 +118,8 @@
              AT END
                GO TO P2
            END-READ
-               
+
+           ADD 1 TO REC-COUNT
            MOVE SPACE TO ALF8
            MOVE SPACE TO SAVE-GARNO
            MOVE FI-MEDREC TO ALF8
@@ -99,6 +127,9 @@
            UNSTRING ALF8 DELIMITED BY " " INTO RIGHT-8
            INSPECT RIGHT-8 REPLACING LEADING " " BY "0"
            MOVE RIGHT-8 TO FI-MEDREC8
+
+           PERFORM CHECK-SEQUENCE THRU CHECK-SEQUENCE-EXIT.
+
            MOVE FI-MEDREC8 TO G-ACCT
            START GARFILE KEY NOT <  G-ACCT
              INVALID
@@ -133,15 +164,20 @@
            IF CC-DATE-T NOT = FI-DATEX GO TO P1.
 
            MOVE G-GARNO TO SAVE-GARNO
-           
-           IF FI-PROC = "C8908" 
-             MOVE "77049" TO FI-PROC.
+
+           PERFORM CROSSWALK THRU CROSSWALK-EXIT.
 
            IF CC-PROC1 NOT = FI-PROC GO TO P1.
            
+      *    "ZER" (ZERO-BALANCE) IS DELIBERATELY 3 CHARACTERS TO FIT
+      *    CC-ADJ-REASON'S WIDTH -- NOT THE SAME VALUE AS THE OLD,
+      *    WIDER CC-FUTURE "ZEROED" MARKER THIS REPLACED, BUT THE
+      *    SAME MEANING.
            IF CC-AMOUNT = 0
-                 MOVE "ZEROED" TO CC-FUTURE
-           END-IF  
+                 MOVE "ZER" TO CC-ADJ-REASON
+                 MOVE "STE001" TO CC-ADJ-OPID
+                 MOVE RUN-DATE TO CC-ADJ-DATE
+           END-IF
            
            IF CC-DOCP = "00"                
                WRITE FILEOUT301 FROM CHARCUR01
@@ -156,6 +192,80 @@
            
            GO TO P00.
 
+      *******  PROC-OLD HAS NO REAL INDEX ON THE PHYSICAL PROCFILE, SO
+      *******  THE CDM-TO-CPT LOOKUP IS DONE AGAINST AN IN-MEMORY
+      *******  TABLE LOADED ONCE AT START-UP (LOAD-PROCTAB BELOW)
+      *******  INSTEAD OF A KEYED READ.
+
+       CROSSWALK.
+           IF FI-CDM = SPACE GO TO CROSSWALK-EXIT.
+           MOVE 1 TO PROC-TAB-NDX.
+       CROSSWALK-1.
+           IF PROC-TAB-NDX > PROC-TAB-CNT
+               GO TO CROSSWALK-EXIT
+           END-IF
+           IF PT-OLD(PROC-TAB-NDX) = FI-CDM
+               MOVE PT-KEY1(PROC-TAB-NDX) TO FI-PROC
+               GO TO CROSSWALK-EXIT
+           END-IF
+           ADD 1 TO PROC-TAB-NDX
+           GO TO CROSSWALK-1.
+       CROSSWALK-EXIT.
+           EXIT.
+
+      *******  LOAD EVERY PROCFILE ENTRY THAT CARRIES AN OLD CDM CODE
+      *******  INTO THE CROSSWALK TABLE, WALKING THE FILE ONCE IN ITS
+      *******  OWN PRIMARY-KEY ORDER.
+
+       LOAD-PROCTAB.
+           MOVE LOW-VALUE TO PROC-KEY
+           START PROCFILE KEY NOT < PROC-KEY
+             INVALID
+               GO TO LOAD-PROCTAB-EXIT
+           END-START.
+       LOAD-PROCTAB-1.
+           READ PROCFILE NEXT
+             AT END
+               GO TO LOAD-PROCTAB-EXIT
+           END-READ
+
+           IF PROC-OLD = SPACE
+               GO TO LOAD-PROCTAB-1
+           END-IF
+
+           IF PROC-TAB-CNT = 20000
+               DISPLAY "PROCFILE CROSSWALK TABLE FULL, " PROC-OLD
+                   " NOT AVAILABLE FOR CROSSWALK"
+           ELSE
+               ADD 1 TO PROC-TAB-CNT
+               MOVE PROC-OLD TO PT-OLD(PROC-TAB-CNT)
+               MOVE PROC-KEY1 TO PT-KEY1(PROC-TAB-CNT)
+           END-IF
+           GO TO LOAD-PROCTAB-1.
+       LOAD-PROCTAB-EXIT.
+           EXIT.
+
+      *******  GARFILE IS RE-STARTED FRESH FOR EVERY FILEIN RECORD, SO
+      *******  AN OUT-OF-ORDER FEED STILL LOOKS UP CORRECTLY -- BUT
+      *******  FILEIN IS SUPPOSED TO COME IN ASCENDING MEDICAL-RECORD
+      *******  ORDER FROM UPSTREAM, AND A BREAK IN THAT ORDER USUALLY
+      *******  MEANS THE EXTRACT THAT BUILT FILEIN IS BAD. LOG IT TO
+      *******  THE SAME EXCEPTION REPORT AS AN UNMATCHED ACCOUNT
+      *******  RATHER THAN STOPPING THE RUN OVER IT.
+
+       CHECK-SEQUENCE.
+           IF HOLD-MEDREC8 NOT = SPACE
+               AND FI-MEDREC8 < HOLD-MEDREC8
+               MOVE SPACE TO FILEOUT101
+               STRING "OUT OF SEQUENCE MEDREC " FI-MEDREC8
+                   " FOLLOWS " HOLD-MEDREC8
+                   DELIMITED BY SIZE INTO FILEOUT101
+               WRITE FILEOUT101
+           END-IF
+           MOVE FI-MEDREC8 TO HOLD-MEDREC8.
+       CHECK-SEQUENCE-EXIT.
+           EXIT.
+
        ERR-1.
            INSPECT FILEIN01 REPLACING ALL "," BY " "
            STRING FILEIN01 " " SAVE-GARNO DELIMITED BY SIZE
@@ -164,7 +274,17 @@
            GO TO P00.
 
        P2.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
            CLOSE GARFILE CHARCUR FILEOUT1 FILEOUT2
-               FILEOUT3 FILEOUT4.
+               FILEOUT3 FILEOUT4 SUMLOG.
            STOP RUN.
 
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "STE001" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE REC-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
+
