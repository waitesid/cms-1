@@ -0,0 +1,333 @@
+      * @package cms
+      * @link    http://www.cmsvt.com
+      * @author  s waite <cmswest@sover.net>
+      * @copyright Copyright (c) 2020 cms <cmswest@sover.net>
+      * @license https://github.com/openemr/openemr/blob/master/LICENSE GNU General Public License 3
+      *
+      * MODIFICATION HISTORY
+      * 2026-08-09 sw  new program - merges duplicate REFPHY referring
+      *                physician records onto one canonical REF-KEY,
+      *                repointing every ORDFILE line that still carries
+      *                the old key.
+      * 2026-08-09 sw  a merge was only repointing ORDFILE -- CHARCUR
+      *                and CHARFILE charge lines still carried the old
+      *                REF-KEY on CC-DOCR/CD-DOCR after the merge. Add
+      *                a repoint pass for both so a merged referring
+      *                physician doesn't leave stale DOCR references on
+      *                billed and pending charges.
+      * 2026-08-09 sw  the REF-NPI alternate key was declared on the
+      *                SELECT but was never actually built into the
+      *                physical REFPHY file, so the START keyed on it
+      *                was not reliable. Dropped the alternate key and
+      *                find duplicate NPIs by walking REFPHY in
+      *                REF-KEY order against an in-memory table
+      *                instead, the same way REPOINT-CHARCUR walks
+      *                CHARCUR in full for a field with no real index.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. refmerge.
+       AUTHOR. SWAITE.
+       DATE-COMPILED. TODAY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT REFPHY ASSIGN TO "S70" ORGANIZATION IS INDEXED
+           ACCESS IS DYNAMIC  RECORD KEY IS REF-KEY
+           LOCK MODE MANUAL.
+
+           SELECT ORDFILE ASSIGN TO "S35" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC        RECORD KEY IS ORDNO
+           ALTERNATE RECORD KEY IS C-DATE-E WITH DUPLICATES
+           LOCK MODE MANUAL.
+
+           SELECT CHARCUR ASSIGN TO "S80" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS CHARCUR-KEY
+           ALTERNATE RECORD KEY IS CC-PAYCODE WITH DUPLICATES
+           LOCK MODE MANUAL.
+
+           SELECT CHARFILE ASSIGN TO "S85" ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC RECORD KEY IS CHARFILE-KEY
+           LOCK MODE MANUAL.
+
+           SELECT MERGELOG ASSIGN TO "S75" ORGANIZATION
+           LINE SEQUENTIAL.
+
+           SELECT SUMLOG ASSIGN TO "S166" ORGANIZATION
+           LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  REFPHY
+           DATA RECORD IS REFPHY01.
+       01  REFPHY01.
+           02 REF-KEY PIC XXX.
+           02 REF-BSNUM PIC X(5).
+           02 REF-CRNUM PIC X(6).
+           02 REF-UPIN PIC X(6).
+           02 REF-CDNUM PIC X(7).
+           02 REF-NAME PIC X(24).
+           02 REF-NPI PIC X(10).
+           02 REF-MERGED PIC XXX.
+
+       FD  ORDFILE.
+           COPY "ordfile.cpy".
+
+       FD  CHARCUR.
+           COPY "charcur.cpy".
+
+       FD  CHARFILE.
+           COPY "charfile.cpy".
+
+       FD  MERGELOG.
+       01  MERGELOG01.
+           02 ML-DATE PIC X(8).
+           02 FILLER PIC X VALUE SPACE.
+           02 ML-OLD-REF PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 ML-NEW-REF PIC XXX.
+           02 FILLER PIC X VALUE SPACE.
+           02 ML-NPI PIC X(10).
+           02 FILLER PIC X VALUE SPACE.
+           02 ML-NAME PIC X(24).
+           02 FILLER PIC X VALUE SPACE.
+           02 ML-ORDCOUNT PIC ZZZZ9.
+           02 FILLER PIC X VALUE SPACE.
+           02 ML-CHARCOUNT PIC ZZZZ9.
+           02 FILLER PIC X VALUE SPACE.
+           02 ML-FILECOUNT PIC ZZZZ9.
+
+       FD  SUMLOG.
+           COPY "sumlog.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  RUN-DATE PIC X(8).
+       01  CANON-REF PIC XXX.
+       01  CANON-NPI PIC X(10).
+       01  CANON-NAME PIC X(24).
+       01  DUP-REF PIC XXX.
+       01  ORD-COUNT PIC 9(5).
+       01  CC-COUNT PIC 9(5).
+       01  CD-COUNT PIC 9(5).
+       01  MERGE-COUNT PIC 9(7) VALUE 0.
+
+       01  REF-TAB01.
+           02 REF-TAB-ENT OCCURS 9999 TIMES.
+              03 REFT-KEY PIC XXX.
+              03 REFT-NPI PIC X(10).
+              03 REFT-NAME PIC X(24).
+       01  REF-TAB-CNT PIC 9(4) VALUE 0.
+       01  REF-TAB-NDX PIC 9(4).
+       01  REF-TAB-FOUND PIC 9.
+
+       PROCEDURE DIVISION.
+
+       0005-START.
+           OPEN I-O REFPHY.
+           OPEN I-O ORDFILE.
+           OPEN I-O CHARCUR.
+           OPEN I-O CHARFILE.
+           OPEN OUTPUT MERGELOG.
+           OPEN EXTEND SUMLOG.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           MOVE SPACE TO CANON-NPI CANON-REF CANON-NAME.
+
+           MOVE SPACE TO REF-KEY
+           START REFPHY KEY NOT < REF-KEY
+             INVALID
+               GO TO P9
+           END-START.
+
+      *******  WALK REFPHY IN ITS REAL (REF-KEY) ORDER, WHICH DOES NOT
+      *******  GROUP RECORDS BY NPI, SO EACH RECORD'S NPI IS LOOKED UP
+      *******  AGAINST A TABLE OF THE REF-KEY/NPI PAIRS ALREADY SEEN
+      *******  RATHER THAN RELYING ON ANY ORDERING.
+
+       P1.
+           READ REFPHY NEXT
+             AT END
+               GO TO P9
+           END-READ
+
+           IF REF-NPI = SPACE
+               GO TO P1
+           END-IF
+
+           IF REF-MERGED NOT = SPACE
+               GO TO P1
+           END-IF
+
+           PERFORM FIND-CANON THRU FIND-CANON-EXIT.
+
+           IF REF-TAB-FOUND = 1
+               MOVE REF-KEY TO DUP-REF
+               MOVE REFT-KEY(REF-TAB-NDX) TO CANON-REF
+               MOVE REFT-NPI(REF-TAB-NDX) TO CANON-NPI
+               MOVE REFT-NAME(REF-TAB-NDX) TO CANON-NAME
+               PERFORM MERGE-DUP THRU MERGE-DUP-EXIT
+               GO TO P1
+           END-IF
+
+           IF REF-TAB-CNT = 9999
+               DISPLAY "REFPHY NPI TABLE FULL, " REF-KEY
+                   " NOT CHECKED FOR DUPLICATE NPI"
+           ELSE
+               ADD 1 TO REF-TAB-CNT
+               MOVE REF-KEY  TO REFT-KEY(REF-TAB-CNT)
+               MOVE REF-NPI  TO REFT-NPI(REF-TAB-CNT)
+               MOVE REF-NAME TO REFT-NAME(REF-TAB-CNT)
+           END-IF
+           GO TO P1.
+
+      *******  SEARCH THE TABLE OF REFPHY RECORDS ALREADY WALKED FOR
+      *******  ONE SHARING THIS RECORD'S NPI.
+
+       FIND-CANON.
+           MOVE 0 TO REF-TAB-FOUND
+           MOVE 1 TO REF-TAB-NDX
+           IF REF-TAB-CNT = 0
+               GO TO FIND-CANON-EXIT
+           END-IF.
+       FIND-CANON-1.
+           IF REF-TAB-NDX > REF-TAB-CNT
+               GO TO FIND-CANON-EXIT
+           END-IF
+           IF REFT-NPI(REF-TAB-NDX) = REF-NPI
+               MOVE 1 TO REF-TAB-FOUND
+               GO TO FIND-CANON-EXIT
+           END-IF
+           ADD 1 TO REF-TAB-NDX
+           GO TO FIND-CANON-1.
+       FIND-CANON-EXIT.
+           EXIT.
+
+      *******  POINT THE DUPLICATE'S REF-MERGED AT THE CANONICAL
+      *******  REF-KEY (SOFT-DELETE STYLE, THE SAME AS G-DELETE/
+      *******  A-DELETE ELSEWHERE IN THIS TREE), REPOINT EVERY
+      *******  ORDFILE, CHARCUR AND CHARFILE LINE THAT STILL CARRIES
+      *******  THE OLD REF-KEY, AND LOG THE MERGE FOR REVIEW.
+
+       MERGE-DUP.
+           MOVE CANON-REF TO REF-MERGED
+           REWRITE REFPHY01.
+
+           PERFORM REPOINT-ORD THRU REPOINT-ORD-EXIT.
+           PERFORM REPOINT-CHARCUR THRU REPOINT-CHARCUR-EXIT.
+           PERFORM REPOINT-CHARFILE THRU REPOINT-CHARFILE-EXIT.
+           PERFORM LOG-MERGE THRU LOG-MERGE-EXIT.
+           ADD 1 TO MERGE-COUNT.
+       MERGE-DUP-EXIT.
+           EXIT.
+
+       REPOINT-ORD.
+           MOVE 0 TO ORD-COUNT
+           MOVE SPACE TO ORDNO
+           START ORDFILE KEY NOT < ORDNO
+             INVALID
+               GO TO REPOINT-ORD-EXIT
+           END-START.
+
+       REPOINT-ORD-1.
+           READ ORDFILE NEXT
+             AT END
+               GO TO REPOINT-ORD-EXIT
+           END-READ
+
+           IF C-REF NOT = DUP-REF
+               GO TO REPOINT-ORD-1
+           END-IF
+
+           MOVE CANON-REF TO C-REF
+           REWRITE ORDFILE01
+           ADD 1 TO ORD-COUNT
+           GO TO REPOINT-ORD-1.
+
+       REPOINT-ORD-EXIT.
+           EXIT.
+
+      *******  CC-DOCR IS NOT AN ALTERNATE KEY, SO CHARCUR HAS TO BE
+      *******  WALKED IN FULL THE SAME WAY REPOINT-ORD WALKS ORDFILE.
+
+       REPOINT-CHARCUR.
+           MOVE 0 TO CC-COUNT
+           MOVE SPACE TO CHARCUR-KEY
+           START CHARCUR KEY NOT < CHARCUR-KEY
+             INVALID
+               GO TO REPOINT-CHARCUR-EXIT
+           END-START.
+
+       REPOINT-CHARCUR-1.
+           READ CHARCUR NEXT
+             AT END
+               GO TO REPOINT-CHARCUR-EXIT
+           END-READ
+
+           IF CC-DOCR NOT = DUP-REF
+               GO TO REPOINT-CHARCUR-1
+           END-IF
+
+           MOVE CANON-REF TO CC-DOCR
+           REWRITE CHARCUR01
+           ADD 1 TO CC-COUNT
+           GO TO REPOINT-CHARCUR-1.
+
+       REPOINT-CHARCUR-EXIT.
+           EXIT.
+
+      *******  SAME FULL-FILE WALK FOR THE CHARFILE MASTER'S CD-DOCR.
+
+       REPOINT-CHARFILE.
+           MOVE 0 TO CD-COUNT
+           MOVE SPACE TO CHARFILE-KEY
+           START CHARFILE KEY NOT < CHARFILE-KEY
+             INVALID
+               GO TO REPOINT-CHARFILE-EXIT
+           END-START.
+
+       REPOINT-CHARFILE-1.
+           READ CHARFILE NEXT
+             AT END
+               GO TO REPOINT-CHARFILE-EXIT
+           END-READ
+
+           IF CD-DOCR NOT = DUP-REF
+               GO TO REPOINT-CHARFILE-1
+           END-IF
+
+           MOVE CANON-REF TO CD-DOCR
+           REWRITE CHARFILE01
+           ADD 1 TO CD-COUNT
+           GO TO REPOINT-CHARFILE-1.
+
+       REPOINT-CHARFILE-EXIT.
+           EXIT.
+
+       LOG-MERGE.
+           MOVE SPACE TO MERGELOG01
+           MOVE RUN-DATE TO ML-DATE
+           MOVE DUP-REF TO ML-OLD-REF
+           MOVE CANON-REF TO ML-NEW-REF
+           MOVE CANON-NPI TO ML-NPI
+           MOVE CANON-NAME TO ML-NAME
+           MOVE ORD-COUNT TO ML-ORDCOUNT
+           MOVE CC-COUNT TO ML-CHARCOUNT
+           MOVE CD-COUNT TO ML-FILECOUNT
+           WRITE MERGELOG01.
+       LOG-MERGE-EXIT.
+           EXIT.
+
+       P9.
+           PERFORM RUN-SUMMARY THRU RUN-SUMMARY-EXIT.
+           CLOSE REFPHY ORDFILE CHARCUR CHARFILE MERGELOG SUMLOG.
+           DISPLAY "REFPHY MERGE RUN HAS ENDED".
+           STOP RUN.
+
+       RUN-SUMMARY.
+           MOVE SPACE TO SUMLOG01
+           MOVE "REFMERGE" TO SL-PGM
+           MOVE RUN-DATE TO SL-DATE
+           MOVE MERGE-COUNT TO SL-COUNT
+           WRITE SUMLOG01.
+       RUN-SUMMARY-EXIT.
+           EXIT.
